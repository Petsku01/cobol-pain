@@ -0,0 +1,86 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LOGINCDT.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2023-09-29.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2023-09-29  DWS  ORIGINAL VERSION (WAS AN IN-LINE PARAGRAPH IN
+000120*                  CYBRSEC WITH ITS OWN LINKAGE SECTION, WHICH
+000130*                  GNUCOBOL WILL NOT ACCEPT -- A PARAGRAPH CANNOT
+000140*                  CARRY LINKAGE).  SPLIT OUT INTO ITS OWN CALLED
+000150*                  SUBPROGRAM SO THE CALL "LOGINCDT" STATEMENT IN
+000160*                  CYBRSEC ACTUALLY RESOLVES TO SOMETHING.
+000170* 2026-08-09  DWS  RECORD LAYOUT MOVED TO INCREC.CPY SO INCRPT CAN
+000180*                  SHARE IT.  TAKES THE AFFECTED USERNAME AS A
+000190*                  FOURTH PARAMETER NOW THAT INCIDENT-USERNAME
+000200*                  EXISTS ON THE RECORD.
+000210* 2026-08-09  DWS  TAKES THE INCIDENT TIME AS A FIFTH PARAMETER
+000220*                  NOW THAT INCIDENT-TIME EXISTS ON THE RECORD.
+000230* 2026-08-09  DWS  CS-INCIDENT-TYPE WIDENED TO PIC X(25) TO MATCH
+000240*                  THE WIDER INCIDENT-TYPE ON THE RECORD.
+000250* 2026-08-09  DWS  OPEN EXTEND DOES NOT CREATE incidents.dat ON A
+000260*                  CLEAN INSTALL -- IT FAILS WITH FILE STATUS 35
+000270*                  AND LEAVES THE FILE MISSING.  0000-MAIN-LOGIC
+000280*                  NOW CHECKS THE STATUS AND FALLS BACK TO OPEN
+000290*                  OUTPUT WHEN THE FILE DOES NOT YET EXIST,
+000300*                  MATCHING THE STATUS-CHECK CONVENTION USED
+000310*                  ELSEWHERE.
+000320*****************************************************************
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT INCIDENT-FILE ASSIGN TO "incidents.dat"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FS-INCIDENT-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  INCIDENT-FILE.
+000440     COPY "INCREC.CPY".
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  FS-INCIDENT-FILE-STATUS      PIC X(02) VALUE "00".
+000480     88  FS-INCIDENT-FILE-OK          VALUE "00".
+000490     88  FS-INCIDENT-FILE-NOT-FOUND   VALUE "35".
+000500
+000510 LINKAGE SECTION.
+000520 01  CS-INCIDENT-DATE             PIC 9(08).
+000530 01  CS-INCIDENT-TIME             PIC 9(08).
+000540 01  CS-INCIDENT-TYPE             PIC X(25).
+000550 01  CS-INCIDENT-USERNAME         PIC X(30).
+000560 01  CS-INCIDENT-DETAILS          PIC X(100).
+000570
+000580 PROCEDURE DIVISION USING CS-INCIDENT-DATE
+000590                           CS-INCIDENT-TIME
+000600                           CS-INCIDENT-TYPE
+000610                           CS-INCIDENT-USERNAME
+000620                           CS-INCIDENT-DETAILS.
+000630*****************************************************************
+000640* 0000-MAIN-LOGIC.
+000650* APPENDS ONE ROW TO INCIDENT-FILE.  OPENED AND CLOSED ON EACH
+000660* CALL SINCE THIS SUBPROGRAM MAY BE CALLED FROM MORE THAN ONE
+000670* MAINLINE AND MUST NOT HOLD THE LOG FILE OPEN BETWEEN CALLS.
+000680* OPEN EXTEND DOES NOT CREATE incidents.dat WHEN IT DOES NOT
+000690* ALREADY EXIST, SO A FIRST-EVER CALL ON A CLEAN INSTALL FALLS
+000700* BACK TO OPEN OUTPUT TO CREATE IT.
+000710*****************************************************************
+000720 0000-MAIN-LOGIC.
+000730     OPEN EXTEND INCIDENT-FILE
+000740     IF FS-INCIDENT-FILE-NOT-FOUND
+000750         OPEN OUTPUT INCIDENT-FILE
+000760     END-IF
+000770     MOVE CS-INCIDENT-DATE TO INCIDENT-DATE
+000780     MOVE CS-INCIDENT-TIME TO INCIDENT-TIME
+000790     MOVE CS-INCIDENT-TYPE TO INCIDENT-TYPE
+000800     MOVE CS-INCIDENT-USERNAME TO INCIDENT-USERNAME
+000810     MOVE CS-INCIDENT-DETAILS TO INCIDENT-DETAILS
+000820     WRITE INCIDENT-RECORD
+000830     CLOSE INCIDENT-FILE
+000840     GOBACK.
+000850      
+000860 END PROGRAM LOGINCDT.
