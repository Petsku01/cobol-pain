@@ -0,0 +1,298 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ACCTUNLK.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2026-08-09  DWS  ORIGINAL VERSION.  NIGHTLY BATCH JOB THAT SCANS
+000120*                  USER-FILE AND CLEARS ANY LOCKOUT WHOSE COOLDOWN
+000130*                  PERIOD (CS-COOLDOWN-MINUTES) HAS ELAPSED, SO AN
+000140*                  ANALYST WHO TRIPPED THE LOCKOUT LATE IN THE DAY
+000150*                  IS NOT STUCK WAITING ON AN ADMINISTRATOR OR
+000160*                  REMEMBERING THEIR SECURITY ANSWER.
+000170* 2026-08-09  DWS  MOVES THE INCIDENT TYPE/DETAILS LITERAL INTO A
+000180*                  PROPERLY-SIZED WORKING-STORAGE FIELD BEFORE THE
+000190*                  CALL TO LOGINCDT INSTEAD OF PASSING THE LITERAL
+000200*                  BY CONTENT DIRECTLY, TO MATCH CYBRSEC.
+000210* 2026-08-09  DWS  1000-INITIALIZE NOW CHECKS FS-USER-FILE-STATUS
+000220*                  AFTER OPEN I-O USER-FILE AND STOPS THE RUN WITH
+000230*                  A MESSAGE IF IT DID NOT OPEN, RATHER THAN
+000240*                  READING/REWRITING AGAINST A FILE THAT NEVER GOT
+000250*                  OPENED.  CS-COOLDOWN-MINUTES CAN NOW BE
+000260*                  OVERRIDDEN AT RUN TIME BY AN OPTIONAL PARAMETER
+000270*                  FILE (acctunlk.parm), SO OPS CAN RETUNE THE
+000280*                  COOLDOWN WITHOUT A RECOMPILE.
+000290*****************************************************************
+000300*
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT USER-FILE ASSIGN TO "users.dat"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS USER-NAME
+000380         FILE STATUS IS FS-USER-FILE-STATUS.
+000390     SELECT PARM-FILE ASSIGN TO "acctunlk.parm"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-PARM-FILE-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  USER-FILE.
+000460     COPY "USRREC.CPY".
+000470
+000480 FD  PARM-FILE.
+000490 01  PARM-RECORD                  PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000520 01  FS-USER-FILE-STATUS          PIC X(02) VALUE "00".
+000530     88  FS-USER-FILE-OK               VALUE "00".
+000540
+000550 01  FS-PARM-FILE-STATUS          PIC X(02) VALUE "00".
+000560     88  FS-PARM-FILE-OK               VALUE "00".
+000570
+000580 01  CS-USER-FILE-OPENED-FLAG     PIC X(01) VALUE 'N'.
+000590     88  CS-USER-FILE-OPENED          VALUE 'Y'.
+000600
+000610 01  CS-EOF-FLAG                  PIC X(01) VALUE 'N'.
+000620     88  CS-END-OF-FILE                VALUE 'Y'.
+000630
+000640 01  CS-REPORT-TOTALS.
+000650     05  CS-RECORD-COUNT          PIC 9(06) VALUE 0.
+000660     05  CS-LOCKED-COUNT          PIC 9(06) VALUE 0.
+000670     05  CS-UNLOCKED-COUNT        PIC 9(06) VALUE 0.
+000680
+000690 01  CS-INCIDENT-CALL-FIELDS.
+000700     05  CS-CALL-TYPE             PIC X(25).
+000710     05  CS-CALL-DETAILS          PIC X(100).
+000720
+000730 01  CS-PARM-CHECK-FIELDS.
+000740     05  CS-PARM-VALID-FLAG       PIC X(01) VALUE 'Y'.
+000750         88  CS-PARM-VALUE-VALID      VALUE 'Y'.
+000760     05  CS-PARM-CHECK-IDX        PIC 9(02) COMP VALUE 0.
+000770
+000780 77  CS-COOLDOWN-MINUTES          PIC 9(06) VALUE 30.
+000790 77  CS-CURRENT-DATE              PIC 9(08) VALUE 0.
+000800 77  CS-CURRENT-TIME              PIC 9(08) VALUE 0.
+000810
+000820 01  CS-ELAPSED-FIELDS.
+000830     05  CS-LOCKOUT-DAY-NUMBER    PIC 9(07) VALUE 0.
+000840     05  CS-CURRENT-DAY-NUMBER    PIC 9(07) VALUE 0.
+000850     05  CS-ELAPSED-DAYS          PIC S9(07) VALUE 0.
+000860     05  CS-LOCKOUT-MINUTE-OF-DAY PIC 9(05) VALUE 0.
+000870     05  CS-CURRENT-MINUTE-OF-DAY PIC 9(05) VALUE 0.
+000880     05  CS-ELAPSED-MINUTES       PIC S9(09) VALUE 0.
+000890
+000900 01  CS-TIME-OF-DAY-FIELDS.
+000910     05  CS-TOD-HOURS             PIC 9(02) VALUE 0.
+000920     05  CS-TOD-MINUTES           PIC 9(02) VALUE 0.
+000930     05  CS-TOD-REMAINDER         PIC 9(08) VALUE 0.
+000940
+000950 PROCEDURE DIVISION.
+000960*****************************************************************
+000970* 0000-MAIN-LOGIC.
+000980*****************************************************************
+000990 0000-MAIN-LOGIC.
+001000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001010     IF NOT CS-USER-FILE-OPENED
+001020         STOP RUN
+001030     END-IF
+001040
+001050     PERFORM 3000-PROCESS-RECORD THRU 3000-PROCESS-RECORD-EXIT
+001060         UNTIL CS-END-OF-FILE
+001070
+001080     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT
+001090
+001100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001110     STOP RUN.
+001120
+001130 1000-INITIALIZE.
+001140     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+001150     ACCEPT CS-CURRENT-TIME FROM TIME
+001160     PERFORM 1050-APPLY-COOLDOWN-OVERRIDE
+001170         THRU 1050-APPLY-COOLDOWN-OVERRIDE-EXIT
+001180     OPEN I-O USER-FILE
+001190     IF FS-USER-FILE-OK
+001200         MOVE 'Y' TO CS-USER-FILE-OPENED-FLAG
+001210         MOVE 'N' TO CS-EOF-FLAG
+001220         PERFORM 2000-READ-USER THRU 2000-READ-USER-EXIT
+001230     ELSE
+001240         MOVE 'N' TO CS-USER-FILE-OPENED-FLAG
+001250         DISPLAY "Unable to open users.dat, file status "
+001260             FS-USER-FILE-STATUS "."
+001270     END-IF.
+001280 1000-INITIALIZE-EXIT.
+001290     EXIT.
+001300
+001310*****************************************************************
+001320* 1050-APPLY-COOLDOWN-OVERRIDE.
+001330* READS AN OPTIONAL PARAMETER FILE (acctunlk.parm) HOLDING A
+001340* SIX-DIGIT, ZERO-PADDED COOLDOWN-MINUTES OVERRIDE IN COLUMNS
+001350* 1-6, SO OPERATIONS CAN RETUNE THE LOCKOUT COOLDOWN WITHOUT A
+001360* RECOMPILE.  A MISSING FILE, EMPTY FILE, OR NON-NUMERIC VALUE
+001370* LEAVES CS-COOLDOWN-MINUTES AT ITS COMPILED-IN DEFAULT.
+001380*****************************************************************
+001390 1050-APPLY-COOLDOWN-OVERRIDE.
+001400     OPEN INPUT PARM-FILE
+001410     IF NOT FS-PARM-FILE-OK
+001420         GO TO 1050-APPLY-COOLDOWN-OVERRIDE-EXIT
+001430     END-IF
+001440
+001450     READ PARM-FILE
+001460         AT END
+001470             CLOSE PARM-FILE
+001480             GO TO 1050-APPLY-COOLDOWN-OVERRIDE-EXIT
+001490     END-READ
+001500
+001510     MOVE 'Y' TO CS-PARM-VALID-FLAG
+001520     PERFORM 1060-VALIDATE-PARM-DIGIT
+001530         VARYING CS-PARM-CHECK-IDX FROM 1 BY 1
+001540         UNTIL CS-PARM-CHECK-IDX > 6
+001550
+001560     IF CS-PARM-VALUE-VALID
+001570         MOVE PARM-RECORD(1:6) TO CS-COOLDOWN-MINUTES
+001580     END-IF
+001590
+001600     CLOSE PARM-FILE.
+001610 1050-APPLY-COOLDOWN-OVERRIDE-EXIT.
+001620     EXIT.
+001630
+001640 1060-VALIDATE-PARM-DIGIT.
+001650     IF PARM-RECORD(CS-PARM-CHECK-IDX:1) NOT NUMERIC
+001660         MOVE 'N' TO CS-PARM-VALID-FLAG
+001670     END-IF.
+001680 1060-VALIDATE-PARM-DIGIT-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720* 2000-READ-USER.
+001730* ONE PHYSICAL READ, IN USER-NAME KEY ORDER.  USED BOTH FOR THE
+001740* PRIMING READ IN 1000-INITIALIZE AND AGAIN AT THE BOTTOM OF EACH
+001750* PASS THROUGH 3000-PROCESS-RECORD.
+001760*****************************************************************
+001770 2000-READ-USER.
+001780     READ USER-FILE NEXT RECORD
+001790         AT END
+001800             SET CS-END-OF-FILE TO TRUE
+001810     END-READ.
+001820 2000-READ-USER-EXIT.
+001830     EXIT.
+001840
+001850*****************************************************************
+001860* 3000-PROCESS-RECORD.
+001870* CLEARS THE LOCKOUT ON ONE USER-FILE RECORD IF IT HAS BEEN
+001880* LOCKED LONGER THAN CS-COOLDOWN-MINUTES, THEN READS THE NEXT ONE.
+001890*****************************************************************
+001900 3000-PROCESS-RECORD.
+001910     ADD 1 TO CS-RECORD-COUNT
+001920
+001930     IF USER-ACCOUNT-LOCKED
+001940         ADD 1 TO CS-LOCKED-COUNT
+001950         PERFORM 3100-COMPUTE-ELAPSED-MINUTES
+001960             THRU 3100-COMPUTE-ELAPSED-MINUTES-EXIT
+001970         IF CS-ELAPSED-MINUTES >= CS-COOLDOWN-MINUTES
+001980             PERFORM 3200-AUTO-UNLOCK-USER
+001990                 THRU 3200-AUTO-UNLOCK-USER-EXIT
+002000         END-IF
+002010     END-IF
+002020
+002030     PERFORM 2000-READ-USER THRU 2000-READ-USER-EXIT.
+002040 3000-PROCESS-RECORD-EXIT.
+002050     EXIT.
+002060
+002070*****************************************************************
+002080* 3100-COMPUTE-ELAPSED-MINUTES.
+002090* CALENDAR-SAFE ELAPSED TIME SINCE THE RECORD WAS LOCKED, IN
+002100* WHOLE MINUTES.  FUNCTION INTEGER-OF-DATE TURNS THE LOCKOUT AND
+002110* CURRENT YYYYMMDD DATES INTO DAY NUMBERS SO A LOCKOUT THAT SPANS
+002120* A MONTH OR YEAR BOUNDARY STILL AGES OFF CORRECTLY.
+002130*****************************************************************
+002140 3100-COMPUTE-ELAPSED-MINUTES.
+002150     MOVE FUNCTION INTEGER-OF-DATE(USER-LOCKOUT-DATE)
+002160         TO CS-LOCKOUT-DAY-NUMBER
+002170     MOVE FUNCTION INTEGER-OF-DATE(CS-CURRENT-DATE)
+002180         TO CS-CURRENT-DAY-NUMBER
+002190     COMPUTE CS-ELAPSED-DAYS =
+002200         CS-CURRENT-DAY-NUMBER - CS-LOCKOUT-DAY-NUMBER
+002210
+002220     MOVE USER-LOCKOUT-TIME TO CS-TOD-REMAINDER
+002230     PERFORM 3110-MINUTE-OF-DAY THRU 3110-MINUTE-OF-DAY-EXIT
+002240     COMPUTE CS-LOCKOUT-MINUTE-OF-DAY =
+002250         (CS-TOD-HOURS * 60) + CS-TOD-MINUTES
+002260
+002270     MOVE CS-CURRENT-TIME TO CS-TOD-REMAINDER
+002280     PERFORM 3110-MINUTE-OF-DAY THRU 3110-MINUTE-OF-DAY-EXIT
+002290     COMPUTE CS-CURRENT-MINUTE-OF-DAY =
+002300         (CS-TOD-HOURS * 60) + CS-TOD-MINUTES
+002310
+002320     COMPUTE CS-ELAPSED-MINUTES =
+002330         (CS-ELAPSED-DAYS * 1440)
+002340         + CS-CURRENT-MINUTE-OF-DAY - CS-LOCKOUT-MINUTE-OF-DAY.
+002350 3100-COMPUTE-ELAPSED-MINUTES-EXIT.
+002360     EXIT.
+002370
+002380*****************************************************************
+002390* 3110-MINUTE-OF-DAY.
+002400* PULLS THE HOURS AND MINUTES OUT OF AN HHMMSSHH TIME-OF-DAY
+002410* VALUE.  CS-TOD-REMAINDER MUST BE SET BY THE CALLER BEFORE THIS
+002420* IS PERFORMED.
+002430*****************************************************************
+002440 3110-MINUTE-OF-DAY.
+002450     COMPUTE CS-TOD-HOURS = CS-TOD-REMAINDER / 1000000.
+002460     COMPUTE CS-TOD-MINUTES =
+002470         (CS-TOD-REMAINDER - (CS-TOD-HOURS * 1000000)) / 10000.
+002480 3110-MINUTE-OF-DAY-EXIT.
+002490     EXIT.
+002500
+002510*****************************************************************
+002520* 3200-AUTO-UNLOCK-USER.
+002530* CLEARS THE LOCKOUT ON THE RECORD 3000-PROCESS-RECORD JUST
+002540* EXAMINED AND LOGS AN INCIDENT SO THE AUTOMATIC ACTION SHOWS UP
+002550* IN THE SAME AUDIT TRAIL AS A MANUAL OR SELF-SERVICE UNLOCK.
+002560*****************************************************************
+002570 3200-AUTO-UNLOCK-USER.
+002580     MOVE 0 TO USER-FAILED-ATTEMPTS
+002590     MOVE 'N' TO USER-IS-LOCKED
+002600     MOVE 0 TO USER-LOCKOUT-DATE
+002610     MOVE 0 TO USER-LOCKOUT-TIME
+002620     REWRITE USER-RECORD
+002630     ADD 1 TO CS-UNLOCKED-COUNT
+002640     MOVE "Account Auto-Unlocked" TO CS-CALL-TYPE
+002650     MOVE "Lockout cooldown expired; unlocked by batch"
+002660         TO CS-CALL-DETAILS
+002670     CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+002680         BY CONTENT CS-CURRENT-TIME
+002690         BY CONTENT CS-CALL-TYPE
+002700         BY CONTENT USER-NAME
+002710         BY CONTENT CS-CALL-DETAILS.
+002720 3200-AUTO-UNLOCK-USER-EXIT.
+002730     EXIT.
+002740
+002750*****************************************************************
+002760* 8000-PRINT-SUMMARY.
+002770*****************************************************************
+002780 8000-PRINT-SUMMARY.
+002790     DISPLAY " "
+002800     DISPLAY "==============================================="
+002810     DISPLAY "    NIGHTLY ACCOUNT AUTO-UNLOCK RUN"
+002820     DISPLAY "==============================================="
+002830     DISPLAY "Accounts examined      : " CS-RECORD-COUNT
+002840     DISPLAY "Accounts locked        : " CS-LOCKED-COUNT
+002850     DISPLAY "Accounts auto-unlocked : " CS-UNLOCKED-COUNT
+002860     DISPLAY "===============================================".
+002870 8000-PRINT-SUMMARY-EXIT.
+002880     EXIT.
+002890
+002900*****************************************************************
+002910* 9000-TERMINATE.
+002920*****************************************************************
+002930 9000-TERMINATE.
+002940     CLOSE USER-FILE.
+002950 9000-TERMINATE-EXIT.
+002960     EXIT.
+002970
+002980 END PROGRAM ACCTUNLK.
