@@ -0,0 +1,223 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INCRPT.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2026-08-09  DWS  ORIGINAL VERSION.  READS INCIDENT-FILE AND
+000120*                  PRINTS A DAILY/WEEKLY SUMMARY (COUNTS BY
+000130*                  INCIDENT-TYPE, AFFECTED USERNAMES, DATE RANGE
+000140*                  COVERED) SO A SUPERVISOR HAS SOMETHING BETTER
+000150*                  THAN THE RAW FLAT FILE TO LOOK AT.
+000160* 2026-08-09  DWS  ADDED A COUNT FOR "ACCOUNT UNLOCKED" EVENTS NOW
+000170*                  THAT ANALYSTS CAN SELF-SERVICE UNLOCK THEIR OWN
+000180*                  ACCOUNTS.
+000190* 2026-08-09  DWS  "ACCOUNT AUTO-UNLOCKED" (FROM THE NIGHTLY
+000200*                  COOLDOWN BATCH) NOW COUNTS IN THE SAME TOTAL AS
+000210*                  A MANUAL OR SELF-SERVICE UNLOCK.
+000220* 2026-08-09  DWS  8000-PRINT-SUMMARY NOW FLAGS WHEN
+000230*                  CS-AFFECTED-COUNT HITS THE 200-ENTRY TABLE
+000240*                  LIMIT, SO A SUPERVISOR KNOWS THE AFFECTED-
+000250*                  USERNAME LIST MAY BE INCOMPLETE INSTEAD OF
+000260*                  ASSUMING IT IS EXHAUSTIVE.
+000270*****************************************************************
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT INCIDENT-FILE ASSIGN TO "incidents.dat"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS FS-INCIDENT-FILE-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  INCIDENT-FILE.
+000390     COPY "INCREC.CPY".
+000400
+000410 WORKING-STORAGE SECTION.
+000420 01  FS-INCIDENT-FILE-STATUS      PIC X(02) VALUE "00".
+000430
+000440 01  CS-EOF-FLAG                  PIC X(01) VALUE 'N'.
+000450     88  CS-END-OF-FILE                VALUE 'Y'.
+000460
+000470 01  CS-USER-LISTED-FLAG          PIC X(01) VALUE 'N'.
+000480     88  CS-USER-ALREADY-LISTED        VALUE 'Y'.
+000490
+000500 01  CS-REPORT-TOTALS.
+000510     05  CS-RECORD-COUNT          PIC 9(06) VALUE 0.
+000520     05  CS-LOCKED-COUNT          PIC 9(06) VALUE 0.
+000530     05  CS-UNLOCKED-COUNT        PIC 9(06) VALUE 0.
+000540     05  CS-SUCCESS-COUNT         PIC 9(06) VALUE 0.
+000550     05  CS-FAILURE-COUNT         PIC 9(06) VALUE 0.
+000560     05  CS-OTHER-COUNT           PIC 9(06) VALUE 0.
+000570     05  CS-EARLIEST-DATE         PIC 9(08) VALUE 99999999.
+000580     05  CS-LATEST-DATE           PIC 9(08) VALUE 0.
+000590
+000600 01  CS-AFFECTED-USER-TABLE.
+000610     05  CS-AFFECTED-COUNT        PIC 9(04) COMP VALUE 0.
+000620     05  CS-AFFECTED-ENTRY        PIC X(30)
+000630                                  OCCURS 200 TIMES
+000640                                  INDEXED BY CS-AFFECTED-IDX.
+000650
+000660 01  CS-SEARCH-IDX                PIC 9(04) COMP VALUE 0.
+000670 01  CS-PRINT-IDX                 PIC 9(04) COMP VALUE 0.
+000680
+000690 PROCEDURE DIVISION.
+000700*****************************************************************
+000710* 0000-MAIN-LOGIC.
+000720*****************************************************************
+000730 0000-MAIN-LOGIC.
+000740     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000750
+000760     PERFORM 3000-PROCESS-RECORD THRU 3000-PROCESS-RECORD-EXIT
+000770         UNTIL CS-END-OF-FILE
+000780
+000790     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT
+000800
+000810     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000820     STOP RUN.
+000830
+000840 1000-INITIALIZE.
+000850     OPEN INPUT INCIDENT-FILE
+000860     PERFORM 2000-READ-INCIDENT THRU 2000-READ-INCIDENT-EXIT.
+000870 1000-INITIALIZE-EXIT.
+000880     EXIT.
+000890
+000900*****************************************************************
+000910* 2000-READ-INCIDENT.
+000920* ONE PHYSICAL READ.  USED BOTH FOR THE PRIMING READ IN
+000930* 1000-INITIALIZE AND AGAIN AT THE BOTTOM OF EACH PASS THROUGH
+000940* 3000-PROCESS-RECORD.
+000950*****************************************************************
+000960 2000-READ-INCIDENT.
+000970     READ INCIDENT-FILE
+000980         AT END
+000990             SET CS-END-OF-FILE TO TRUE
+001000     END-READ.
+001010 2000-READ-INCIDENT-EXIT.
+001020     EXIT.
+001030
+001040*****************************************************************
+001050* 3000-PROCESS-RECORD.
+001060* TALLIES ONE INCIDENT RECORD INTO THE RUNNING TOTALS AND READS
+001070* THE NEXT ONE.
+001080*****************************************************************
+001090 3000-PROCESS-RECORD.
+001100     ADD 1 TO CS-RECORD-COUNT
+001110
+001120     EVALUATE INCIDENT-TYPE
+001130         WHEN "Account Locked"
+001140             ADD 1 TO CS-LOCKED-COUNT
+001150             PERFORM 3100-RECORD-AFFECTED-USER
+001160                 THRU 3100-RECORD-AFFECTED-USER-EXIT
+001170         WHEN "Account Unlocked"
+001180             ADD 1 TO CS-UNLOCKED-COUNT
+001190         WHEN "Account Auto-Unlocked"
+001200             ADD 1 TO CS-UNLOCKED-COUNT
+001210         WHEN "Login Success"
+001220             ADD 1 TO CS-SUCCESS-COUNT
+001230         WHEN "Login Failure"
+001240             ADD 1 TO CS-FAILURE-COUNT
+001250         WHEN OTHER
+001260             ADD 1 TO CS-OTHER-COUNT
+001270     END-EVALUATE
+001280
+001290     IF INCIDENT-DATE < CS-EARLIEST-DATE
+001300         MOVE INCIDENT-DATE TO CS-EARLIEST-DATE
+001310     END-IF
+001320     IF INCIDENT-DATE > CS-LATEST-DATE
+001330         MOVE INCIDENT-DATE TO CS-LATEST-DATE
+001340     END-IF
+001350
+001360     PERFORM 2000-READ-INCIDENT THRU 2000-READ-INCIDENT-EXIT.
+001370 3000-PROCESS-RECORD-EXIT.
+001380     EXIT.
+001390
+001400*****************************************************************
+001410* 3100-RECORD-AFFECTED-USER.
+001420* ADDS INCIDENT-USERNAME TO THE AFFECTED-USER TABLE THE FIRST
+001430* TIME IT SHOWS UP AGAINST AN "ACCOUNT LOCKED" INCIDENT.
+001440*****************************************************************
+001450 3100-RECORD-AFFECTED-USER.
+001460     MOVE 'N' TO CS-USER-LISTED-FLAG
+001470     PERFORM 3110-SEARCH-AFFECTED-USER
+001480         THRU 3110-SEARCH-AFFECTED-USER-EXIT
+001490         VARYING CS-SEARCH-IDX FROM 1 BY 1
+001500         UNTIL CS-SEARCH-IDX > CS-AFFECTED-COUNT
+001510         OR CS-USER-ALREADY-LISTED
+001520
+001530     IF NOT CS-USER-ALREADY-LISTED
+001540         AND CS-AFFECTED-COUNT < 200
+001550         ADD 1 TO CS-AFFECTED-COUNT
+001560         MOVE INCIDENT-USERNAME
+001570             TO CS-AFFECTED-ENTRY(CS-AFFECTED-COUNT)
+001580     END-IF.
+001590 3100-RECORD-AFFECTED-USER-EXIT.
+001600     EXIT.
+001610
+001620 3110-SEARCH-AFFECTED-USER.
+001630     IF CS-AFFECTED-ENTRY(CS-SEARCH-IDX) = INCIDENT-USERNAME
+001640         SET CS-USER-ALREADY-LISTED TO TRUE
+001650     END-IF.
+001660 3110-SEARCH-AFFECTED-USER-EXIT.
+001670     EXIT.
+001680
+001690*****************************************************************
+001700* 8000-PRINT-SUMMARY.
+001710* FORMATS AND DISPLAYS THE DAILY/WEEKLY INCIDENT SUMMARY.
+001720*****************************************************************
+001730 8000-PRINT-SUMMARY.
+001740     DISPLAY " "
+001750     DISPLAY "==============================================="
+001760     DISPLAY "    DAILY / WEEKLY INCIDENT SUMMARY"
+001770     DISPLAY "==============================================="
+001780
+001790     IF CS-RECORD-COUNT = 0
+001800         DISPLAY "No incidents recorded."
+001810         GO TO 8000-PRINT-SUMMARY-EXIT
+001820     END-IF
+001830
+001840     DISPLAY "Date range covered : " CS-EARLIEST-DATE
+001850             " thru " CS-LATEST-DATE
+001860     DISPLAY "Total incidents    : " CS-RECORD-COUNT
+001870     DISPLAY "  Account Locked   : " CS-LOCKED-COUNT
+001880     DISPLAY "  Account Unlocked : " CS-UNLOCKED-COUNT
+001890     DISPLAY "  Login Success    : " CS-SUCCESS-COUNT
+001900     DISPLAY "  Login Failure    : " CS-FAILURE-COUNT
+001910     DISPLAY "  Other            : " CS-OTHER-COUNT
+001920     DISPLAY " "
+001930     DISPLAY "Accounts locked out (" CS-AFFECTED-COUNT " total):"
+001940
+001950     PERFORM 8100-PRINT-AFFECTED-USER
+001960         THRU 8100-PRINT-AFFECTED-USER-EXIT
+001970         VARYING CS-PRINT-IDX FROM 1 BY 1
+001980         UNTIL CS-PRINT-IDX > CS-AFFECTED-COUNT
+001990
+002000     IF CS-AFFECTED-COUNT = 200
+002010         DISPLAY " "
+002020         DISPLAY "NOTE: 200 distinct affected usernames reached "
+002030                 "-- this list may be truncated."
+002040     END-IF
+002050
+002060     DISPLAY "===============================================".
+002070 8000-PRINT-SUMMARY-EXIT.
+002080     EXIT.
+002090
+002100 8100-PRINT-AFFECTED-USER.
+002110     DISPLAY "  - " CS-AFFECTED-ENTRY(CS-PRINT-IDX).
+002120 8100-PRINT-AFFECTED-USER-EXIT.
+002130     EXIT.
+002140
+002150*****************************************************************
+002160* 9000-TERMINATE.
+002170*****************************************************************
+002180 9000-TERMINATE.
+002190     CLOSE INCIDENT-FILE.
+002200 9000-TERMINATE-EXIT.
+002210     EXIT.
+002220
+002230 END PROGRAM INCRPT.
