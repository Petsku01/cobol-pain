@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020* USRREC.CPY
+000030* SHARED RECORD LAYOUT FOR USER-FILE (users.dat).  PULLED OUT OF
+000040* CYBRSEC WHEN ACCTUNLK WAS ADDED SO BOTH PROGRAMS SHARE ONE
+000050* DEFINITION.
+000060*-----------------------------------------------------------------
+000070* 2026-08-09  DWS  ORIGINAL VERSION -- MOVED HERE FROM CYBRSEC.
+000080*                  ADDED USER-LOCKOUT-DATE/USER-LOCKOUT-TIME SO A
+000090*                  LOCKOUT CAN BE AGED OFF AUTOMATICALLY AFTER A
+000100*                  COOLDOWN PERIOD INSTEAD OF SITTING LOCKED UNTIL
+000110*                  AN ADMIN OR THE SECURITY QUESTION CLEARS IT.
+000120*****************************************************************
+000130 01  USER-RECORD.
+000140     05  USER-NAME                PIC X(30).
+000150     05  USER-PASSWORD            PIC X(30).
+000160     05  USER-PASSWORD-SALT       PIC X(08).
+000170     05  USER-FAILED-ATTEMPTS     PIC 9(02).
+000180     05  USER-IS-LOCKED           PIC X(01).
+000190         88  USER-ACCOUNT-LOCKED       VALUE 'Y'.
+000200         88  USER-ACCOUNT-UNLOCKED     VALUE 'N'.
+000210     05  USER-LOCKOUT-DATE        PIC 9(08).
+000220     05  USER-LOCKOUT-TIME        PIC 9(08).
+000230     05  USER-SECURITY-QUESTION   PIC X(50).
+000240     05  USER-SECURITY-ANSWER     PIC X(30).
+000250     05  USER-ROLE                PIC X(01).
+000260         88  USER-ROLE-ADMIN           VALUE 'A'.
+000270         88  USER-ROLE-STANDARD        VALUE 'S'.
