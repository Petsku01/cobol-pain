@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020* INCREC.CPY
+000030* SHARED RECORD LAYOUT FOR INCIDENT-FILE (incidents.dat).
+000040* COPIED INTO EVERY PROGRAM THAT READS OR WRITES THE INCIDENT
+000050* LOG SO THE LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+000060*-----------------------------------------------------------------
+000070* 2026-08-09  DWS  ORIGINAL VERSION -- PULLED OUT OF CYBRSEC WHEN
+000080*                  INCRPT WAS ADDED, SO BOTH PROGRAMS SHARE ONE
+000090*                  DEFINITION.  ADDED INCIDENT-USERNAME SO A
+000100*                  REPORT CAN LIST WHICH ACCOUNTS WERE AFFECTED --
+000110*                  THE ORIGINAL RECORD HAD NO WAY TO KNOW.
+000120* 2026-08-09  DWS  ADDED INCIDENT-TIME.  THE DATE ALONE DOES NOT
+000130*                  ORDER EVENTS WITHIN A DAY, AND ANALYSTS NEED
+000140*                  THAT TO RECONSTRUCT WHAT HAPPENED DURING A
+000150*                  LOCKOUT.
+000160* 2026-08-09  DWS  WIDENED INCIDENT-TYPE TO PIC X(25) -- "ACCOUNT
+000170*                  AUTO-UNLOCKED" AND "WEAK PASSWORD REJECTED"
+000180*                  BOTH RAN LONGER THAN THE OLD PIC X(20) AND WERE
+000190*                  BEING TRUNCATED ON WRITE, SO THEY NEVER MATCHED
+000200*                  THE FULL LITERAL A READER COMPARES AGAINST.
+000210*****************************************************************
+000220 01  INCIDENT-RECORD.
+000230     05  INCIDENT-DATE            PIC 9(08).
+000240     05  INCIDENT-TIME            PIC 9(08).
+000250     05  INCIDENT-TYPE            PIC X(25).
+000260     05  INCIDENT-USERNAME        PIC X(30).
+000270     05  INCIDENT-DETAILS         PIC X(100).
