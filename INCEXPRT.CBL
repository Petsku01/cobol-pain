@@ -0,0 +1,238 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INCEXPRT.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2026-08-09  DWS  ORIGINAL VERSION.  READS INCIDENT-FILE AND
+000120*                  WRITES A COMMA-DELIMITED COPY, WITH A HEADER
+000130*                  ROW, FOR THE SIEM TO PULL ON A SCHEDULE INSTEAD
+000140*                  OF READING incidents.dat DIRECTLY.
+000150* 2026-08-09  DWS  CS-TYPE-TRIMMED WIDENED TO PIC X(25) TO MATCH
+000160*                  THE WIDER INCIDENT-TYPE ON THE RECORD.
+000170* 2026-08-09  DWS  ADDED 3110-ESCAPE-QUOTES SO AN EMBEDDED QUOTE
+000180*                  CHARACTER IN A TYPE/USERNAME/DETAILS FIELD IS
+000190*                  DOUBLED BEFORE THE FIELD IS QUOTED, INSTEAD OF
+000200*                  PRODUCING A CSV ROW THE SIEM CANNOT PARSE.
+000210*****************************************************************
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT INCIDENT-FILE ASSIGN TO "incidents.dat"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS FS-INCIDENT-FILE-STATUS.
+000290     SELECT CSV-FILE ASSIGN TO "incidents_export.csv"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS FS-CSV-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  INCIDENT-FILE.
+000360     COPY "INCREC.CPY".
+000370
+000380 FD  CSV-FILE.
+000390 01  CSV-RECORD                   PIC X(200).
+000400
+000410 WORKING-STORAGE SECTION.
+000420 01  FS-INCIDENT-FILE-STATUS      PIC X(02) VALUE "00".
+000430 01  FS-CSV-FILE-STATUS           PIC X(02) VALUE "00".
+000440
+000450 01  CS-EOF-FLAG                  PIC X(01) VALUE 'N'.
+000460     88  CS-END-OF-FILE                VALUE 'Y'.
+000470
+000480 01  CS-RECORD-COUNT              PIC 9(06) VALUE 0.
+000490
+000500 01  CS-CSV-LINE                  PIC X(200).
+000510
+000520 01  CS-TRIM-WORK.
+000530     05  CS-TRIM-INPUT            PIC X(100).
+000540     05  CS-TRIM-LENGTH           PIC 9(03) VALUE 0.
+000550     05  CS-TRIM-SPACES           PIC 9(03) VALUE 0.
+000560
+000570 01  CS-EXPORT-FIELDS.
+000580     05  CS-TYPE-TRIMMED          PIC X(25).
+000590     05  CS-TYPE-LENGTH           PIC 9(03) VALUE 0.
+000600     05  CS-USERNAME-TRIMMED      PIC X(30).
+000610     05  CS-USERNAME-LENGTH       PIC 9(03) VALUE 0.
+000620     05  CS-DETAILS-TRIMMED       PIC X(100).
+000630     05  CS-DETAILS-LENGTH        PIC 9(03) VALUE 0.
+000640
+000650 01  CS-ESCAPE-WORK.
+000660     05  CS-ESCAPE-OUTPUT         PIC X(100).
+000670     05  CS-ESCAPE-OUTPUT-LENGTH  PIC 9(03) VALUE 0.
+000680     05  CS-ESCAPE-SOURCE-IDX     PIC 9(03) VALUE 0.
+000690     05  CS-ESCAPE-CHAR           PIC X(01).
+000700
+000710 PROCEDURE DIVISION.
+000720*****************************************************************
+000730* 0000-MAIN-LOGIC.
+000740*****************************************************************
+000750 0000-MAIN-LOGIC.
+000760     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000770
+000780     PERFORM 3000-PROCESS-RECORD THRU 3000-PROCESS-RECORD-EXIT
+000790         UNTIL CS-END-OF-FILE
+000800
+000810     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+000820     STOP RUN.
+000830
+000840 1000-INITIALIZE.
+000850     OPEN INPUT INCIDENT-FILE
+000860     OPEN OUTPUT CSV-FILE
+000870     MOVE SPACES TO CS-CSV-LINE
+000880     STRING "IncidentDate,IncidentTime,IncidentType,"
+000890             DELIMITED BY SIZE
+000900         "IncidentUsername,IncidentDetails" DELIMITED BY SIZE
+000910         INTO CS-CSV-LINE
+000920     END-STRING
+000930     MOVE CS-CSV-LINE TO CSV-RECORD
+000940     WRITE CSV-RECORD
+000950     PERFORM 2000-READ-INCIDENT THRU 2000-READ-INCIDENT-EXIT.
+000960 1000-INITIALIZE-EXIT.
+000970     EXIT.
+000980
+000990*****************************************************************
+001000* 2000-READ-INCIDENT.
+001010* ONE PHYSICAL READ.  USED BOTH FOR THE PRIMING READ IN
+001020* 1000-INITIALIZE AND AGAIN AT THE BOTTOM OF EACH PASS THROUGH
+001030* 3000-PROCESS-RECORD.
+001040*****************************************************************
+001050 2000-READ-INCIDENT.
+001060     READ INCIDENT-FILE
+001070         AT END
+001080             SET CS-END-OF-FILE TO TRUE
+001090     END-READ.
+001100 2000-READ-INCIDENT-EXIT.
+001110     EXIT.
+001120
+001130*****************************************************************
+001140* 3000-PROCESS-RECORD.
+001150* CONVERTS ONE INCIDENT-RECORD TO A COMMA-DELIMITED CSV LINE AND
+001160* READS THE NEXT ONE.  THE TEXT FIELDS ARE TRIMMED OF TRAILING
+001170* SPACES AND QUOTED SO A DETAILS FIELD CONTAINING A COMMA STILL
+001180* PARSES AS ONE COLUMN.
+001190*****************************************************************
+001200 3000-PROCESS-RECORD.
+001210     ADD 1 TO CS-RECORD-COUNT
+001220
+001230     MOVE INCIDENT-TYPE TO CS-TRIM-INPUT
+001240     PERFORM 3100-TRIM-FIELD THRU 3100-TRIM-FIELD-EXIT
+001250     PERFORM 3110-ESCAPE-QUOTES THRU 3110-ESCAPE-QUOTES-EXIT
+001260     MOVE CS-ESCAPE-OUTPUT-LENGTH TO CS-TYPE-LENGTH
+001270     IF CS-TYPE-LENGTH > 25
+001280         MOVE 25 TO CS-TYPE-LENGTH
+001290     END-IF
+001300     MOVE CS-ESCAPE-OUTPUT(1:CS-TYPE-LENGTH) TO CS-TYPE-TRIMMED
+001310
+001320     MOVE INCIDENT-USERNAME TO CS-TRIM-INPUT
+001330     PERFORM 3100-TRIM-FIELD THRU 3100-TRIM-FIELD-EXIT
+001340     PERFORM 3110-ESCAPE-QUOTES THRU 3110-ESCAPE-QUOTES-EXIT
+001350     MOVE CS-ESCAPE-OUTPUT-LENGTH TO CS-USERNAME-LENGTH
+001360     IF CS-USERNAME-LENGTH > 30
+001370         MOVE 30 TO CS-USERNAME-LENGTH
+001380     END-IF
+001390     MOVE CS-ESCAPE-OUTPUT(1:CS-USERNAME-LENGTH)
+001400         TO CS-USERNAME-TRIMMED
+001410
+001420     MOVE INCIDENT-DETAILS TO CS-TRIM-INPUT
+001430     PERFORM 3100-TRIM-FIELD THRU 3100-TRIM-FIELD-EXIT
+001440     PERFORM 3110-ESCAPE-QUOTES THRU 3110-ESCAPE-QUOTES-EXIT
+001450     MOVE CS-ESCAPE-OUTPUT-LENGTH TO CS-DETAILS-LENGTH
+001460     MOVE CS-ESCAPE-OUTPUT(1:CS-DETAILS-LENGTH)
+001470         TO CS-DETAILS-TRIMMED
+001480
+001490     MOVE SPACES TO CS-CSV-LINE
+001500     STRING INCIDENT-DATE DELIMITED BY SIZE
+001510         "," DELIMITED BY SIZE
+001520         INCIDENT-TIME DELIMITED BY SIZE
+001530         "," DELIMITED BY SIZE
+001540         '"' DELIMITED BY SIZE
+001550         CS-TYPE-TRIMMED(1:CS-TYPE-LENGTH) DELIMITED BY SIZE
+001560         '"' DELIMITED BY SIZE
+001570         "," DELIMITED BY SIZE
+001580         '"' DELIMITED BY SIZE
+001590         CS-USERNAME-TRIMMED(1:CS-USERNAME-LENGTH)
+001600             DELIMITED BY SIZE
+001610         '"' DELIMITED BY SIZE
+001620         "," DELIMITED BY SIZE
+001630         '"' DELIMITED BY SIZE
+001640         CS-DETAILS-TRIMMED(1:CS-DETAILS-LENGTH) DELIMITED BY SIZE
+001650         '"' DELIMITED BY SIZE
+001660         INTO CS-CSV-LINE
+001670     END-STRING
+001680
+001690     WRITE CSV-RECORD FROM CS-CSV-LINE
+001700
+001710     PERFORM 2000-READ-INCIDENT THRU 2000-READ-INCIDENT-EXIT.
+001720 3000-PROCESS-RECORD-EXIT.
+001730     EXIT.
+001740
+001750*****************************************************************
+001760* 3100-TRIM-FIELD.
+001770* COMPUTES THE TRIMMED LENGTH OF WHATEVER FIELD THE CALLER MOVED
+001780* INTO CS-TRIM-INPUT, SO A REFERENCE-MODIFIED SUBSTRING CAN BE
+001790* USED WITHOUT THE TRAILING SPACES A FIXED-WIDTH FIELD CARRIES.
+001800*****************************************************************
+001810 3100-TRIM-FIELD.
+001820     MOVE 0 TO CS-TRIM-SPACES
+001830     INSPECT CS-TRIM-INPUT TALLYING CS-TRIM-SPACES
+001840         FOR TRAILING SPACES
+001850     COMPUTE CS-TRIM-LENGTH = 100 - CS-TRIM-SPACES
+001860     IF CS-TRIM-LENGTH = 0
+001870         MOVE 1 TO CS-TRIM-LENGTH
+001880     END-IF.
+001890 3100-TRIM-FIELD-EXIT.
+001900     EXIT.
+001910
+001920*****************************************************************
+001930* 3110-ESCAPE-QUOTES.
+001940* COPIES CS-TRIM-INPUT(1:CS-TRIM-LENGTH) INTO CS-ESCAPE-OUTPUT,
+001950* DOUBLING ANY EMBEDDED QUOTE CHARACTER (STANDARD CSV ESCAPING)
+001960* SO A TYPE, USERNAME, OR DETAILS FIELD THAT HAPPENS TO CONTAIN A
+001970* QUOTE DOES NOT PRODUCE A MALFORMED ROW FOR THE SIEM'S CSV
+001980* PARSER.  OUTPUT STOPS AT 100 CHARACTERS THE SAME WAY A MOVE
+001990* INTO A FIXED FIELD WOULD.
+002000*****************************************************************
+002010 3110-ESCAPE-QUOTES.
+002020     MOVE SPACES TO CS-ESCAPE-OUTPUT
+002030     MOVE 0 TO CS-ESCAPE-OUTPUT-LENGTH
+002040     PERFORM 3120-ESCAPE-ONE-CHARACTER
+002050         VARYING CS-ESCAPE-SOURCE-IDX FROM 1 BY 1
+002060         UNTIL CS-ESCAPE-SOURCE-IDX > CS-TRIM-LENGTH.
+002070 3110-ESCAPE-QUOTES-EXIT.
+002080     EXIT.
+002090
+002100 3120-ESCAPE-ONE-CHARACTER.
+002110     MOVE CS-TRIM-INPUT(CS-ESCAPE-SOURCE-IDX:1) TO CS-ESCAPE-CHAR
+002120     IF CS-ESCAPE-CHAR = '"'
+002130         PERFORM 3130-APPEND-ESCAPE-CHAR
+002140     END-IF
+002150     PERFORM 3130-APPEND-ESCAPE-CHAR.
+002160 3120-ESCAPE-ONE-CHARACTER-EXIT.
+002170     EXIT.
+002180
+002190 3130-APPEND-ESCAPE-CHAR.
+002200     IF CS-ESCAPE-OUTPUT-LENGTH < 100
+002210         ADD 1 TO CS-ESCAPE-OUTPUT-LENGTH
+002220         MOVE CS-ESCAPE-CHAR
+002230             TO CS-ESCAPE-OUTPUT(CS-ESCAPE-OUTPUT-LENGTH:1)
+002240     END-IF.
+002250 3130-APPEND-ESCAPE-CHAR-EXIT.
+002260     EXIT.
+002270
+002280*****************************************************************
+002290* 9000-TERMINATE.
+002300*****************************************************************
+002310 9000-TERMINATE.
+002320     CLOSE INCIDENT-FILE
+002330     CLOSE CSV-FILE
+002340     DISPLAY "Incidents exported: " CS-RECORD-COUNT.
+002350 9000-TERMINATE-EXIT.
+002360     EXIT.
+002370
+002380 END PROGRAM INCEXPRT.
