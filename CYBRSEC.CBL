@@ -0,0 +1,706 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CYBRSEC.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2023-09-29.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2023-09-29  DWS  ORIGINAL VERSION.
+000120* 2026-08-09  DWS  USERFILE CONVERTED TO INDEXED, KEYED ON
+000130*                  USER-NAME.  CHECK-LOGIN NOW DOES A REAL KEYED
+000140*                  READ INSTEAD OF EVALUATING WHICHEVER RECORD
+000150*                  HAPPENED TO BE FIRST ON THE FILE.
+000160* 2026-08-09  DWS  PASSES THE USERNAME TO LOGINCDT NOW THAT
+000170*                  INCIDENT-USERNAME EXISTS ON THE RECORD, SO
+000180*                  INCRPT CAN REPORT WHICH ACCOUNTS WERE LOCKED.
+000190* 2026-08-09  DWS  LOGS EVERY LOGIN ATTEMPT, NOT JUST LOCKOUTS.
+000200* 2026-08-09  DWS  CS-CURRENT-DATE IS NOW SET FROM THE SYSTEM
+000210*                  CLOCK EACH TIME THROUGH THE MENU INSTEAD OF
+000220*                  BEING A FIXED VALUE FROM THE DAY THE PROGRAM
+000230*                  WAS WRITTEN.  ADDED CS-CURRENT-TIME FOR THE
+000240*                  SAME REASON AND PASS BOTH TO LOGINCDT.
+000250* 2026-08-09  DWS  ADDED A SECURITY QUESTION/ANSWER TO USER-RECORD
+000260*                  AND A SELF-SERVICE UNLOCK PATH OFF THE LOCKED
+000270*                  BRANCH OF CHECK-LOGIN SO AN ANALYST DOES NOT
+000280*                  HAVE TO WAIT ON AN ADMINISTRATOR FOR EVERY
+000290*                  LOCKOUT.
+000300* 2026-08-09  DWS  ADDED USER-ROLE AND AN ADMIN MENU (ADD/EDIT/
+000310*                  DELETE USER) THAT ONLY APPEARS ONCE AN ADMIN
+000320*                  HAS LOGGED IN.  THIS IS ALSO THE FIRST PLACE
+000330*                  USER-FILE RECORDS CAN BE CREATED -- THERE WAS
+000340*                  NO WAY TO ADD A USER BEFORE THIS.
+000350* 2026-08-09  DWS  ADDED 6000-VALIDATE-PASSWORD-COMPLEXITY AND
+000360*                  WIRED IT INTO BOTH ADD-USER AND EDIT-USER SO A
+000370*                  WEAK PASSWORD CANNOT BE SET THROUGH THE ADMIN
+000380*                  MENU.  REJECTIONS ARE LOGGED AS INCIDENTS.
+000390* 2026-08-09  DWS  USER-PASSWORD NO LONGER HOLDS PLAINTEXT.  ADDED
+000400*                  USER-PASSWORD-SALT AND 7000-HASH-PASSWORD, AND
+000410*                  ADD-USER/EDIT-USER/CHECK-LOGIN ALL GO THROUGH
+000420*                  THE HASH NOW INSTEAD OF COMPARING PLAINTEXT.
+000430* 2026-08-09  DWS  USER-RECORD MOVED TO USRREC.CPY SO ACCTUNLK CAN
+000440*                  SHARE IT.  ADDED USER-LOCKOUT-DATE/TIME, SET
+000450*                  WHEN CHECK-LOGIN LOCKS AN ACCOUNT, SO ACCTUNLK
+000460*                  CAN AGE A LOCKOUT OFF AUTOMATICALLY OVERNIGHT.
+000470* 2026-08-09  DWS  EVERY CALL "LOGINCDT" NOW MOVES ITS INCIDENT
+000480*                  TYPE/DETAILS LITERAL INTO A PROPERLY-SIZED
+000490*                  WORKING-STORAGE FIELD FIRST INSTEAD OF PASSING
+000500*                  THE LITERAL BY CONTENT DIRECTLY -- A SHORT
+000510*                  LITERAL BY CONTENT INTO A LONGER LINKAGE ITEM
+000520*                  LEFT THE REMAINDER UNINITIALIZED RATHER THAN
+000530*                  SPACE-FILLED.  ALSO LOGS AN "UNKNOWN USERNAME"
+000540*                  LOGIN FAILURE WHEN THE KEYED READ FINDS NO
+000550*                  RECORD, AND RE-ACCEPTS THE DATE/TIME AT THE TOP
+000560*                  OF EACH ADMIN ACTION SO THOSE INCIDENTS ARE NOT
+000570*                  TIMESTAMPED TO WHENEVER THE ADMIN LOGGED IN.
+000580* 2026-08-09  DWS  1000-INITIALIZE NOW CHECKS FS-USER-FILE-STATUS
+000590*                  AFTER OPEN I-O USER-FILE INSTEAD OF ASSUMING IT
+000600*                  SUCCEEDED -- A SITE UPGRADING FROM THE OLD
+000610*                  LINE-SEQUENTIAL users.dat MUST RUN USRMIG FIRST
+000620*                  TO BUILD THE INDEXED FILE, AND A PROGRAM THAT
+000630*                  PRESSED ON AGAINST A FILE THAT NEVER OPENED WAS
+000640*                  A CONFUSING WAY TO FIND THAT OUT.  MAIN-LOGIC
+000650*                  STOPS THE RUN WITH A MESSAGE INSTEAD.
+000660* 2026-08-09  DWS  4200-ADMIN-EDIT-USER'S ROLE PROMPT NOW LEAVES
+000670*                  USER-ROLE UNCHANGED ON A BLANK OR OTHER ANSWER
+000680*                  INSTEAD OF DEMOTING TO STANDARD BY DEFAULT --
+000690*                  IT ONLY ACTS ON AN EXPLICIT Y OR N, THE SAME AS
+000700*                  THE PASSWORD AND UNLOCK FIELDS ABOVE IT.
+000710*****************************************************************
+000720*
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT USER-FILE ASSIGN TO "users.dat"
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS USER-NAME
+000800         FILE STATUS IS FS-USER-FILE-STATUS.
+000810      
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  USER-FILE.
+000850     COPY "USRREC.CPY".
+000860
+000870 WORKING-STORAGE SECTION.
+000880 01  CS-FILE-STATUS-GROUP.
+000890     05  FS-USER-FILE-STATUS      PIC X(02) VALUE "00".
+000900         88  FS-USER-FILE-OK             VALUE "00".
+000910         88  FS-USER-NOT-FOUND            VALUE "23".
+000920      
+000930 01  CS-LOGIN-FIELDS.
+000940     05  CS-INPUT-USERNAME        PIC X(30).
+000950     05  CS-INPUT-PASSWORD        PIC X(30).
+000960     05  CS-INPUT-SECURITY-ANSWER PIC X(30).
+000970      
+000980 01  CS-MENU-CHOICE               PIC X(01).
+000990 01  CS-CONTINUE-FLAG             PIC X(01) VALUE 'Y'.
+001000     88  CS-KEEP-RUNNING               VALUE 'Y'.
+001010     88  CS-STOP-RUNNING               VALUE 'N'.
+001020
+001030 01  CS-USER-FILE-OPENED-FLAG     PIC X(01) VALUE 'N'.
+001040     88  CS-USER-FILE-OPENED          VALUE 'Y'.
+001050
+001060 01  CS-SESSION-ADMIN-FLAG        PIC X(01) VALUE 'N'.
+001070     88  CS-SESSION-IS-ADMIN          VALUE 'Y'.
+001080
+001090 01  CS-ADMIN-CHOICE              PIC X(01).
+001100 01  CS-ADMIN-CONTINUE-FLAG       PIC X(01) VALUE 'Y'.
+001110     88  CS-ADMIN-KEEP-RUNNING        VALUE 'Y'.
+001120     88  CS-ADMIN-STOP-RUNNING        VALUE 'N'.
+001130
+001140 01  CS-ADMIN-FIELDS.
+001150     05  CS-ADMIN-INPUT-USERNAME  PIC X(30).
+001160     05  CS-ADMIN-INPUT-PASSWORD  PIC X(30).
+001170     05  CS-ADMIN-INPUT-SECURITY-QUESTION
+001180                                  PIC X(50).
+001190     05  CS-ADMIN-INPUT-SECURITY-ANSWER
+001200                                  PIC X(30).
+001210     05  CS-ADMIN-INPUT-ROLE-FLAG PIC X(01).
+001220     05  CS-ADMIN-INPUT-UNLOCK-FLAG
+001230                                  PIC X(01).
+001240
+001250 01  CS-PASSWORD-CHECK-FIELDS.
+001260     05  CS-PASSWORD-VALID-FLAG   PIC X(01) VALUE 'Y'.
+001270         88  CS-PASSWORD-IS-VALID     VALUE 'Y'.
+001280         88  CS-PASSWORD-IS-WEAK      VALUE 'N'.
+001290     05  CS-PASSWORD-CHECK-USERNAME
+001300                                  PIC X(30).
+001310     05  CS-PASSWORD-CHECK-PASSWORD
+001320                                  PIC X(30).
+001330     05  CS-PASSWORD-TRAILING-SPACES
+001340                                  PIC 9(02) COMP VALUE 0.
+001350     05  CS-PASSWORD-LENGTH       PIC 9(02) COMP VALUE 0.
+001360     05  CS-PASSWORD-HAS-DIGIT-FLAG
+001370                                  PIC X(01) VALUE 'N'.
+001380         88  CS-PASSWORD-HAS-DIGIT    VALUE 'Y'.
+001390     05  CS-PASSWORD-CHECK-IDX    PIC 9(02) COMP VALUE 0.
+001400
+001410 01  CS-HASH-FIELDS.
+001420     05  CS-HASH-SALT             PIC X(08).
+001430     05  CS-HASH-PLAINTEXT        PIC X(30).
+001440     05  CS-HASH-COMBINED         PIC X(38).
+001450     05  CS-HASH-RESULT           PIC 9(10) VALUE 0.
+001460     05  CS-HASH-RESULT-DISPLAY   PIC X(10).
+001470     05  CS-HASH-IDX              PIC 9(02) COMP VALUE 0.
+001480     05  CS-HASH-CHAR             PIC X(01).
+001490     05  CS-HASH-CHAR-VALUE REDEFINES CS-HASH-CHAR
+001500                                  PIC 9(02) USAGE COMP-X.
+001510
+001520 77  CS-NEW-SALT-SOURCE           PIC 9(08).
+001530 77  CS-MIN-PASSWORD-LENGTH       PIC 9(02) VALUE 8.
+001540 77  CS-MAX-ATTEMPTS              PIC 9(02) VALUE 3.
+001550 77  CS-CURRENT-DATE              PIC 9(08) VALUE 0.
+001560 77  CS-CURRENT-TIME              PIC 9(08) VALUE 0.
+001570
+001580 01  CS-INCIDENT-CALL-FIELDS.
+001590     05  CS-CALL-TYPE             PIC X(25).
+001600     05  CS-CALL-DETAILS          PIC X(100).
+001610      
+001620 PROCEDURE DIVISION.
+001630*
+001640*****************************************************************
+001650* 0000-MAIN-LOGIC.
+001660* PROGRAM MAINLINE.  OPENS THE FILES, DRIVES THE MENU LOOP, AND
+001670* CLOSES DOWN CLEANLY ON EXIT.
+001680*****************************************************************
+001690 0000-MAIN-LOGIC.
+001700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001710     IF NOT CS-USER-FILE-OPENED
+001720         STOP RUN
+001730     END-IF
+001740
+001750     PERFORM 2000-MENU-CYCLE THRU 2000-MENU-CYCLE-EXIT
+001760         UNTIL CS-STOP-RUNNING
+001770
+001780     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001790     STOP RUN.
+001800
+001810 1000-INITIALIZE.
+001820     OPEN I-O USER-FILE
+001830     IF FS-USER-FILE-OK
+001840         MOVE 'Y' TO CS-USER-FILE-OPENED-FLAG
+001850     ELSE
+001860         MOVE 'N' TO CS-USER-FILE-OPENED-FLAG
+001870         DISPLAY "Unable to open users.dat, file status "
+001880             FS-USER-FILE-STATUS "."
+001890         DISPLAY "If this site is still on the old flat-file "
+001900             "users.dat, run USRMIG once to convert it to the "
+001910             "indexed format before starting CYBRSEC."
+001920     END-IF.
+001930 1000-INITIALIZE-EXIT.
+001940     EXIT.
+001950      
+001960*****************************************************************
+001970* 2000-MENU-CYCLE.
+001980* DISPLAYS THE MAIN MENU ONE TIME AND ACTS ON THE OPERATOR'S
+001990* CHOICE.  PERFORMED REPEATEDLY BY 0000-MAIN-LOGIC UNTIL THE
+002000* OPERATOR CHOOSES TO EXIT.
+002010*****************************************************************
+002020 2000-MENU-CYCLE.
+002030     DISPLAY "Cybersecurity Management System"
+002040     DISPLAY "==============================="
+002050     DISPLAY "1. User Login"
+002060     DISPLAY "2. Exit"
+002070     IF CS-SESSION-IS-ADMIN
+002080         DISPLAY "3. Admin Menu"
+002090     END-IF
+002100     DISPLAY "==============================="
+002110     DISPLAY "Please choose an option: "
+002120     ACCEPT CS-MENU-CHOICE
+002130
+002140     EVALUATE CS-MENU-CHOICE
+002150         WHEN '1'
+002160             PERFORM 3000-USER-LOGIN THRU 3000-USER-LOGIN-EXIT
+002170         WHEN '2'
+002180             MOVE 'N' TO CS-CONTINUE-FLAG
+002190         WHEN '3'
+002200             IF CS-SESSION-IS-ADMIN
+002210                 PERFORM 4000-ADMIN-MENU THRU 4000-ADMIN-MENU-EXIT
+002220             ELSE
+002230                 DISPLAY "Invalid choice. Please try again."
+002240             END-IF
+002250         WHEN OTHER
+002260             DISPLAY "Invalid choice. Please try again."
+002270     END-EVALUATE.
+002280 2000-MENU-CYCLE-EXIT.
+002290     EXIT.
+002300      
+002310*****************************************************************
+002320* 3000-USER-LOGIN.
+002330* PROMPTS FOR CREDENTIALS AND LOOKS THE USERNAME UP DIRECTLY BY
+002340* KEY, SO EACH ANALYST IS EVALUATED AGAINST THEIR OWN ACCOUNT
+002350* REGARDLESS OF WHERE IT SITS IN THE FILE.
+002360*****************************************************************
+002370 3000-USER-LOGIN.
+002380     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+002390     ACCEPT CS-CURRENT-TIME FROM TIME
+002400     MOVE 'N' TO CS-SESSION-ADMIN-FLAG
+002410
+002420     DISPLAY "Enter Username: "
+002430     ACCEPT CS-INPUT-USERNAME
+002440     DISPLAY "Enter Password: "
+002450     ACCEPT CS-INPUT-PASSWORD
+002460
+002470     MOVE CS-INPUT-USERNAME TO USER-NAME
+002480     READ USER-FILE
+002490         KEY IS USER-NAME
+002500         INVALID KEY
+002510             DISPLAY "User not found."
+002520             MOVE "Login Failure" TO CS-CALL-TYPE
+002530             MOVE "Unknown username." TO CS-CALL-DETAILS
+002540             CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+002550                 BY CONTENT CS-CURRENT-TIME
+002560                 BY CONTENT CS-CALL-TYPE
+002570                 BY CONTENT CS-INPUT-USERNAME
+002580                 BY CONTENT CS-CALL-DETAILS
+002590             GO TO 3000-USER-LOGIN-EXIT
+002600     END-READ
+002610      
+002620     PERFORM 3200-CHECK-LOGIN THRU 3200-CHECK-LOGIN-EXIT.
+002630 3000-USER-LOGIN-EXIT.
+002640     EXIT.
+002650      
+002660*****************************************************************
+002670* 3200-CHECK-LOGIN.
+002680* VALIDATES THE PASSWORD FOR THE RECORD 3000-USER-LOGIN JUST READ
+002690* AND MAINTAINS THE FAILED-ATTEMPT / LOCKOUT COUNTERS ON IT.
+002700* EVERY ATTEMPT IS LOGGED TO INCIDENT-FILE -- SUCCESS, FAILURE, OR
+002710* REJECTED-BECAUSE-LOCKED -- SO THE FILE IS A COMPLETE LOGIN
+002720* HISTORY FOR THE AUDITORS, NOT JUST A LOCKOUT LOG.
+002730*****************************************************************
+002740 3200-CHECK-LOGIN.
+002750     IF USER-ACCOUNT-LOCKED
+002760         DISPLAY "Account is locked due to multiple failed login "
+002770                 "attempts."
+002780         MOVE "Login Failure" TO CS-CALL-TYPE
+002790         MOVE "Login rejected; account is locked."
+002800             TO CS-CALL-DETAILS
+002810         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+002820             BY CONTENT CS-CURRENT-TIME
+002830             BY CONTENT CS-CALL-TYPE
+002840             BY CONTENT CS-INPUT-USERNAME
+002850             BY CONTENT CS-CALL-DETAILS
+002860         PERFORM 3300-UNLOCK-ACCOUNT THRU 3300-UNLOCK-ACCOUNT-EXIT
+002870         GO TO 3200-CHECK-LOGIN-EXIT
+002880     END-IF
+002890
+002900     MOVE USER-PASSWORD-SALT TO CS-HASH-SALT
+002910     MOVE CS-INPUT-PASSWORD TO CS-HASH-PLAINTEXT
+002920     PERFORM 7000-HASH-PASSWORD THRU 7000-HASH-PASSWORD-EXIT
+002930
+002940     IF CS-HASH-RESULT-DISPLAY = USER-PASSWORD(1:10)
+002950         DISPLAY "Login successful!"
+002960         MOVE 0 TO USER-FAILED-ATTEMPTS
+002970         IF USER-ROLE-ADMIN
+002980             MOVE 'Y' TO CS-SESSION-ADMIN-FLAG
+002990         END-IF
+003000         MOVE "Login Success" TO CS-CALL-TYPE
+003010         MOVE "User logged in successfully." TO CS-CALL-DETAILS
+003020         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+003030             BY CONTENT CS-CURRENT-TIME
+003040             BY CONTENT CS-CALL-TYPE
+003050             BY CONTENT CS-INPUT-USERNAME
+003060             BY CONTENT CS-CALL-DETAILS
+003070     ELSE
+003080         ADD 1 TO USER-FAILED-ATTEMPTS
+003090         DISPLAY "Login failed. Attempt: " USER-FAILED-ATTEMPTS
+003100         MOVE "Login Failure" TO CS-CALL-TYPE
+003110         MOVE "Incorrect password." TO CS-CALL-DETAILS
+003120         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+003130             BY CONTENT CS-CURRENT-TIME
+003140             BY CONTENT CS-CALL-TYPE
+003150             BY CONTENT CS-INPUT-USERNAME
+003160             BY CONTENT CS-CALL-DETAILS
+003170         IF USER-FAILED-ATTEMPTS >= CS-MAX-ATTEMPTS
+003180             MOVE 'Y' TO USER-IS-LOCKED
+003190             MOVE CS-CURRENT-DATE TO USER-LOCKOUT-DATE
+003200             MOVE CS-CURRENT-TIME TO USER-LOCKOUT-TIME
+003210             MOVE "Account Locked" TO CS-CALL-TYPE
+003220             MOVE
+003230                 "Account locked due to multiple failed attempts."
+003240                 TO CS-CALL-DETAILS
+003250             CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+003260                 BY CONTENT CS-CURRENT-TIME
+003270                 BY CONTENT CS-CALL-TYPE
+003280                 BY CONTENT CS-INPUT-USERNAME
+003290                 BY CONTENT CS-CALL-DETAILS
+003300             DISPLAY "Account has been locked due to multiple "
+003310                     "failed login attempts."
+003320         END-IF
+003330     END-IF
+003340
+003350     REWRITE USER-RECORD.
+003360 3200-CHECK-LOGIN-EXIT.
+003370     EXIT.
+003380
+003390*****************************************************************
+003400* 3300-UNLOCK-ACCOUNT.
+003410* GIVES A LOCKED-OUT ANALYST A WAY TO UNLOCK THEIR OWN ACCOUNT BY
+003420* ANSWERING THEIR SECURITY QUESTION, RATHER THAN HAVING TO WAIT
+003430* FOR AN ADMINISTRATOR EVERY TIME.
+003440*****************************************************************
+003450 3300-UNLOCK-ACCOUNT.
+003460     DISPLAY "This account is locked.  Answer the security "
+003470             "question below to unlock it, or press Enter to "
+003480             "skip."
+003490     DISPLAY "Security Question: " USER-SECURITY-QUESTION
+003500     DISPLAY "Answer: "
+003510     ACCEPT CS-INPUT-SECURITY-ANSWER
+003520
+003530     IF CS-INPUT-SECURITY-ANSWER = SPACES
+003540         GO TO 3300-UNLOCK-ACCOUNT-EXIT
+003550     END-IF
+003560
+003570     IF CS-INPUT-SECURITY-ANSWER = USER-SECURITY-ANSWER
+003580         MOVE 0 TO USER-FAILED-ATTEMPTS
+003590         MOVE 'N' TO USER-IS-LOCKED
+003600         MOVE 0 TO USER-LOCKOUT-DATE
+003610         MOVE 0 TO USER-LOCKOUT-TIME
+003620         REWRITE USER-RECORD
+003630         DISPLAY "Account unlocked.  Please log in again."
+003640         MOVE "Account Unlocked" TO CS-CALL-TYPE
+003650         MOVE "Account unlocked via security question."
+003660             TO CS-CALL-DETAILS
+003670         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+003680             BY CONTENT CS-CURRENT-TIME
+003690             BY CONTENT CS-CALL-TYPE
+003700             BY CONTENT CS-INPUT-USERNAME
+003710             BY CONTENT CS-CALL-DETAILS
+003720     ELSE
+003730         DISPLAY "Incorrect answer.  Account remains locked."
+003740         MOVE "Login Failure" TO CS-CALL-TYPE
+003750         MOVE "Incorrect security-question answer."
+003760             TO CS-CALL-DETAILS
+003770         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+003780             BY CONTENT CS-CURRENT-TIME
+003790             BY CONTENT CS-CALL-TYPE
+003800             BY CONTENT CS-INPUT-USERNAME
+003810             BY CONTENT CS-CALL-DETAILS
+003820     END-IF.
+003830 3300-UNLOCK-ACCOUNT-EXIT.
+003840     EXIT.
+003850
+003860*****************************************************************
+003870* 4000-ADMIN-MENU.
+003880* SUBMENU AVAILABLE ONLY TO A SESSION THAT LOGGED IN AS AN ADMIN
+003890* (SEE CS-SESSION-ADMIN-FLAG).  LETS THE ADMINISTRATOR ADD, EDIT,
+003900* OR DELETE USER-FILE RECORDS.
+003910*****************************************************************
+003920 4000-ADMIN-MENU.
+003930     MOVE 'Y' TO CS-ADMIN-CONTINUE-FLAG
+003940     PERFORM 4010-ADMIN-MENU-CYCLE THRU 4010-ADMIN-MENU-CYCLE-EXIT
+003950         UNTIL CS-ADMIN-STOP-RUNNING.
+003960 4000-ADMIN-MENU-EXIT.
+003970     EXIT.
+003980
+003990 4010-ADMIN-MENU-CYCLE.
+004000     DISPLAY "Admin Menu"
+004010     DISPLAY "-------------------------------"
+004020     DISPLAY "1. Add User"
+004030     DISPLAY "2. Edit User"
+004040     DISPLAY "3. Delete User"
+004050     DISPLAY "4. Return to Main Menu"
+004060     DISPLAY "Please choose an option: "
+004070     ACCEPT CS-ADMIN-CHOICE
+004080
+004090     EVALUATE CS-ADMIN-CHOICE
+004100         WHEN '1'
+004110             PERFORM 4100-ADMIN-ADD-USER
+004120                 THRU 4100-ADMIN-ADD-USER-EXIT
+004130         WHEN '2'
+004140             PERFORM 4200-ADMIN-EDIT-USER
+004150                 THRU 4200-ADMIN-EDIT-USER-EXIT
+004160         WHEN '3'
+004170             PERFORM 4300-ADMIN-DELETE-USER
+004180                 THRU 4300-ADMIN-DELETE-USER-EXIT
+004190         WHEN '4'
+004200             MOVE 'N' TO CS-ADMIN-CONTINUE-FLAG
+004210         WHEN OTHER
+004220             DISPLAY "Invalid choice. Please try again."
+004230     END-EVALUATE.
+004240 4010-ADMIN-MENU-CYCLE-EXIT.
+004250     EXIT.
+004260
+004270*****************************************************************
+004280* 4100-ADMIN-ADD-USER.
+004290* CREATES A NEW USER-FILE RECORD.  THIS IS THE ONLY PLACE A
+004300* USER ACCOUNT CAN BE CREATED.
+004310*****************************************************************
+004320 4100-ADMIN-ADD-USER.
+004330     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+004340     ACCEPT CS-CURRENT-TIME FROM TIME
+004350     DISPLAY "Enter new username: "
+004360     ACCEPT CS-ADMIN-INPUT-USERNAME
+004370     MOVE CS-ADMIN-INPUT-USERNAME TO USER-NAME
+004380     READ USER-FILE
+004390         KEY IS USER-NAME
+004400         NOT INVALID KEY
+004410             DISPLAY "A user with that username already exists."
+004420             GO TO 4100-ADMIN-ADD-USER-EXIT
+004430     END-READ
+004440
+004450     DISPLAY "Enter password: "
+004460     ACCEPT CS-ADMIN-INPUT-PASSWORD
+004470     MOVE CS-ADMIN-INPUT-USERNAME TO CS-PASSWORD-CHECK-USERNAME
+004480     MOVE CS-ADMIN-INPUT-PASSWORD TO CS-PASSWORD-CHECK-PASSWORD
+004490     PERFORM 6000-VALIDATE-PASSWORD-COMPLEXITY
+004500         THRU 6000-VALIDATE-PASSWORD-COMPLEXITY-EXIT
+004510     IF CS-PASSWORD-IS-WEAK
+004520         GO TO 4100-ADMIN-ADD-USER-EXIT
+004530     END-IF
+004540
+004550     DISPLAY "Enter security question: "
+004560     ACCEPT CS-ADMIN-INPUT-SECURITY-QUESTION
+004570     DISPLAY "Enter security answer: "
+004580     ACCEPT CS-ADMIN-INPUT-SECURITY-ANSWER
+004590     DISPLAY "Is this an admin account? (Y/N): "
+004600     ACCEPT CS-ADMIN-INPUT-ROLE-FLAG
+004610
+004620     MOVE CS-ADMIN-INPUT-USERNAME TO USER-NAME
+004630     ACCEPT CS-NEW-SALT-SOURCE FROM TIME
+004640     MOVE CS-NEW-SALT-SOURCE TO CS-HASH-SALT
+004650     MOVE CS-ADMIN-INPUT-PASSWORD TO CS-HASH-PLAINTEXT
+004660     PERFORM 7000-HASH-PASSWORD THRU 7000-HASH-PASSWORD-EXIT
+004670     MOVE CS-HASH-RESULT-DISPLAY TO USER-PASSWORD
+004680     MOVE CS-HASH-SALT TO USER-PASSWORD-SALT
+004690     MOVE 0 TO USER-FAILED-ATTEMPTS
+004700     MOVE 'N' TO USER-IS-LOCKED
+004710     MOVE 0 TO USER-LOCKOUT-DATE
+004720     MOVE 0 TO USER-LOCKOUT-TIME
+004730     MOVE CS-ADMIN-INPUT-SECURITY-QUESTION
+004740         TO USER-SECURITY-QUESTION
+004750     MOVE CS-ADMIN-INPUT-SECURITY-ANSWER TO USER-SECURITY-ANSWER
+004760     IF CS-ADMIN-INPUT-ROLE-FLAG = 'Y' OR CS-ADMIN-INPUT-ROLE-FLAG
+004770             = 'y'
+004780         MOVE 'A' TO USER-ROLE
+004790     ELSE
+004800         MOVE 'S' TO USER-ROLE
+004810     END-IF
+004820
+004830     WRITE USER-RECORD
+004840     DISPLAY "User added."
+004850     MOVE "User Added" TO CS-CALL-TYPE
+004860     MOVE "Account created by administrator." TO CS-CALL-DETAILS
+004870     CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+004880         BY CONTENT CS-CURRENT-TIME
+004890         BY CONTENT CS-CALL-TYPE
+004900         BY CONTENT CS-ADMIN-INPUT-USERNAME
+004910         BY CONTENT CS-CALL-DETAILS.
+004920 4100-ADMIN-ADD-USER-EXIT.
+004930     EXIT.
+004940
+004950*****************************************************************
+004960* 4200-ADMIN-EDIT-USER.
+004970* CHANGES THE PASSWORD, LOCK STATUS, AND/OR ROLE OF AN EXISTING
+004980* USER-FILE RECORD.
+004990*****************************************************************
+005000 4200-ADMIN-EDIT-USER.
+005010     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+005020     ACCEPT CS-CURRENT-TIME FROM TIME
+005030     DISPLAY "Enter username to edit: "
+005040     ACCEPT CS-ADMIN-INPUT-USERNAME
+005050     MOVE CS-ADMIN-INPUT-USERNAME TO USER-NAME
+005060     READ USER-FILE
+005070         KEY IS USER-NAME
+005080         INVALID KEY
+005090             DISPLAY "User not found."
+005100             GO TO 4200-ADMIN-EDIT-USER-EXIT
+005110     END-READ
+005120
+005130     DISPLAY "Enter new password (blank to leave unchanged): "
+005140     ACCEPT CS-ADMIN-INPUT-PASSWORD
+005150     IF CS-ADMIN-INPUT-PASSWORD NOT = SPACES
+005160         MOVE CS-ADMIN-INPUT-USERNAME
+005170             TO CS-PASSWORD-CHECK-USERNAME
+005180         MOVE CS-ADMIN-INPUT-PASSWORD
+005190             TO CS-PASSWORD-CHECK-PASSWORD
+005200         PERFORM 6000-VALIDATE-PASSWORD-COMPLEXITY
+005210             THRU 6000-VALIDATE-PASSWORD-COMPLEXITY-EXIT
+005220         IF CS-PASSWORD-IS-WEAK
+005230             GO TO 4200-ADMIN-EDIT-USER-EXIT
+005240         END-IF
+005250         ACCEPT CS-NEW-SALT-SOURCE FROM TIME
+005260         MOVE CS-NEW-SALT-SOURCE TO CS-HASH-SALT
+005270         MOVE CS-ADMIN-INPUT-PASSWORD TO CS-HASH-PLAINTEXT
+005280         PERFORM 7000-HASH-PASSWORD THRU 7000-HASH-PASSWORD-EXIT
+005290         MOVE CS-HASH-RESULT-DISPLAY TO USER-PASSWORD
+005300         MOVE CS-HASH-SALT TO USER-PASSWORD-SALT
+005310     END-IF
+005320
+005330     DISPLAY "Unlock this account? (Y/N): "
+005340     ACCEPT CS-ADMIN-INPUT-UNLOCK-FLAG
+005350     IF CS-ADMIN-INPUT-UNLOCK-FLAG = 'Y' OR
+005360             CS-ADMIN-INPUT-UNLOCK-FLAG = 'y'
+005370         MOVE 0 TO USER-FAILED-ATTEMPTS
+005380         MOVE 'N' TO USER-IS-LOCKED
+005390         MOVE 0 TO USER-LOCKOUT-DATE
+005400         MOVE 0 TO USER-LOCKOUT-TIME
+005410     END-IF
+005420
+005430     DISPLAY "Change role to admin? (Y/N, blank = leave "
+005440             "unchanged): "
+005450     ACCEPT CS-ADMIN-INPUT-ROLE-FLAG
+005460     IF CS-ADMIN-INPUT-ROLE-FLAG = 'Y' OR CS-ADMIN-INPUT-ROLE-FLAG
+005470             = 'y'
+005480         MOVE 'A' TO USER-ROLE
+005490     ELSE
+005500         IF CS-ADMIN-INPUT-ROLE-FLAG = 'N' OR
+005510                 CS-ADMIN-INPUT-ROLE-FLAG = 'n'
+005520             MOVE 'S' TO USER-ROLE
+005530         END-IF
+005540     END-IF
+005550
+005560     REWRITE USER-RECORD
+005570     DISPLAY "User updated."
+005580     MOVE "User Modified" TO CS-CALL-TYPE
+005590     MOVE "Account modified by administrator." TO CS-CALL-DETAILS
+005600     CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+005610         BY CONTENT CS-CURRENT-TIME
+005620         BY CONTENT CS-CALL-TYPE
+005630         BY CONTENT CS-ADMIN-INPUT-USERNAME
+005640         BY CONTENT CS-CALL-DETAILS.
+005650 4200-ADMIN-EDIT-USER-EXIT.
+005660     EXIT.
+005670
+005680*****************************************************************
+005690* 4300-ADMIN-DELETE-USER.
+005700* REMOVES A USER-FILE RECORD.
+005710*****************************************************************
+005720 4300-ADMIN-DELETE-USER.
+005730     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+005740     ACCEPT CS-CURRENT-TIME FROM TIME
+005750     DISPLAY "Enter username to delete: "
+005760     ACCEPT CS-ADMIN-INPUT-USERNAME
+005770     MOVE CS-ADMIN-INPUT-USERNAME TO USER-NAME
+005780     READ USER-FILE
+005790         KEY IS USER-NAME
+005800         INVALID KEY
+005810             DISPLAY "User not found."
+005820             GO TO 4300-ADMIN-DELETE-USER-EXIT
+005830     END-READ
+005840
+005850     DELETE USER-FILE
+005860         INVALID KEY
+005870             DISPLAY "Unable to delete user record."
+005880             GO TO 4300-ADMIN-DELETE-USER-EXIT
+005890     END-DELETE
+005900
+005910     DISPLAY "User deleted."
+005920     MOVE "User Deleted" TO CS-CALL-TYPE
+005930     MOVE "Account deleted by administrator." TO CS-CALL-DETAILS
+005940     CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+005950         BY CONTENT CS-CURRENT-TIME
+005960         BY CONTENT CS-CALL-TYPE
+005970         BY CONTENT CS-ADMIN-INPUT-USERNAME
+005980         BY CONTENT CS-CALL-DETAILS.
+005990 4300-ADMIN-DELETE-USER-EXIT.
+006000     EXIT.
+006010
+006020*****************************************************************
+006030* 6000-VALIDATE-PASSWORD-COMPLEXITY.
+006040* CHECKS CS-PASSWORD-CHECK-PASSWORD AGAINST THE SHOP'S PASSWORD
+006050* RULES: AT LEAST CS-MIN-PASSWORD-LENGTH CHARACTERS, AT LEAST ONE
+006060* DIGIT, AND NOT EQUAL TO CS-PASSWORD-CHECK-USERNAME.  CALLERS
+006070* MOVE THE CANDIDATE PASSWORD AND ITS OWNING USERNAME INTO
+006080* CS-PASSWORD-CHECK-PASSWORD/CS-PASSWORD-CHECK-USERNAME BEFORE
+006090* PERFORMING THIS AND TEST CS-PASSWORD-IS-WEAK AFTERWARD.  A
+006100* REJECTED PASSWORD IS LOGGED AS A "WEAK PASSWORD REJECTED"
+006110* INCIDENT.
+006120*****************************************************************
+006130 6000-VALIDATE-PASSWORD-COMPLEXITY.
+006140     MOVE 'Y' TO CS-PASSWORD-VALID-FLAG
+006150     MOVE 'N' TO CS-PASSWORD-HAS-DIGIT-FLAG
+006160     MOVE 0 TO CS-PASSWORD-TRAILING-SPACES
+006170
+006180     INSPECT CS-PASSWORD-CHECK-PASSWORD
+006190         TALLYING CS-PASSWORD-TRAILING-SPACES FOR TRAILING SPACES
+006200     COMPUTE CS-PASSWORD-LENGTH =
+006210         30 - CS-PASSWORD-TRAILING-SPACES
+006220
+006230     IF CS-PASSWORD-LENGTH < CS-MIN-PASSWORD-LENGTH
+006240         MOVE 'N' TO CS-PASSWORD-VALID-FLAG
+006250     END-IF
+006260
+006270     IF CS-PASSWORD-CHECK-PASSWORD = CS-PASSWORD-CHECK-USERNAME
+006280         MOVE 'N' TO CS-PASSWORD-VALID-FLAG
+006290     END-IF
+006300
+006310     PERFORM 6010-CHECK-FOR-DIGIT
+006320         VARYING CS-PASSWORD-CHECK-IDX FROM 1 BY 1
+006330         UNTIL CS-PASSWORD-CHECK-IDX > CS-PASSWORD-LENGTH
+006340         OR CS-PASSWORD-HAS-DIGIT
+006350
+006360     IF NOT CS-PASSWORD-HAS-DIGIT
+006370         MOVE 'N' TO CS-PASSWORD-VALID-FLAG
+006380     END-IF
+006390
+006400     IF CS-PASSWORD-IS-WEAK
+006410         DISPLAY "Password does not meet complexity "
+006420                 "requirements."
+006430         MOVE "Weak Password Rejected" TO CS-CALL-TYPE
+006440         MOVE "Password rejected by complexity check."
+006450             TO CS-CALL-DETAILS
+006460         CALL "LOGINCDT" USING BY CONTENT CS-CURRENT-DATE
+006470             BY CONTENT CS-CURRENT-TIME
+006480             BY CONTENT CS-CALL-TYPE
+006490             BY CONTENT CS-PASSWORD-CHECK-USERNAME
+006500             BY CONTENT CS-CALL-DETAILS
+006510     END-IF.
+006520 6000-VALIDATE-PASSWORD-COMPLEXITY-EXIT.
+006530     EXIT.
+006540
+006550 6010-CHECK-FOR-DIGIT.
+006560     IF CS-PASSWORD-CHECK-PASSWORD(CS-PASSWORD-CHECK-IDX:1)
+006570             IS NUMERIC
+006580         MOVE 'Y' TO CS-PASSWORD-HAS-DIGIT-FLAG
+006590     END-IF.
+006600 6010-CHECK-FOR-DIGIT-EXIT.
+006610     EXIT.
+006620
+006630*****************************************************************
+006640* 7000-HASH-PASSWORD.
+006650* COMPUTES A SALTED DIGEST OF CS-HASH-PLAINTEXT USING CS-HASH-SALT
+006660* GNUCOBOL HAS NO BUILT-IN CRYPTO HASH, SO THIS ROLLS ITS OWN:
+006670* EACH CHARACTER OF SALT || PASSWORD IS FOLDED INTO A RUNNING
+006680* PIC 9(10) ACCUMULATOR, WHICH SILENTLY DROPS ITS HIGH-ORDER
+006690* DIGITS ON OVERFLOW THE SAME WAY ANY FIXED-WIDTH CHECKSUM DOES.
+006700* CALLERS MOVE THE SALT AND PLAINTEXT INTO CS-HASH-SALT AND
+006710* CS-HASH-PLAINTEXT BEFORE PERFORMING THIS, THEN USE
+006720* CS-HASH-RESULT-DISPLAY FOR STORAGE OR COMPARISON.
+006730*****************************************************************
+006740 7000-HASH-PASSWORD.
+006750     MOVE 0 TO CS-HASH-RESULT
+006760     STRING CS-HASH-SALT DELIMITED BY SIZE
+006770            CS-HASH-PLAINTEXT DELIMITED BY SIZE
+006780         INTO CS-HASH-COMBINED
+006790
+006800     PERFORM 7010-HASH-ONE-CHARACTER
+006810         VARYING CS-HASH-IDX FROM 1 BY 1
+006820         UNTIL CS-HASH-IDX > 38
+006830
+006840     MOVE CS-HASH-RESULT TO CS-HASH-RESULT-DISPLAY.
+006850 7000-HASH-PASSWORD-EXIT.
+006860     EXIT.
+006870
+006880 7010-HASH-ONE-CHARACTER.
+006890     MOVE CS-HASH-COMBINED(CS-HASH-IDX:1) TO CS-HASH-CHAR
+006900     COMPUTE CS-HASH-RESULT =
+006910         (CS-HASH-RESULT * 31) + CS-HASH-CHAR-VALUE + 1.
+006920 7010-HASH-ONE-CHARACTER-EXIT.
+006930     EXIT.
+006940
+006950*****************************************************************
+006960* 9000-TERMINATE.
+006970* CLOSES THE FILES BEFORE THE PROGRAM ENDS.
+006980*****************************************************************
+006990 9000-TERMINATE.
+007000     CLOSE USER-FILE
+007010     DISPLAY "Thank you for using the cybersecurity management "
+007020             "system!".
+007030 9000-TERMINATE-EXIT.
+007040     EXIT.
+007050      
+007060 END PROGRAM CYBRSEC.
