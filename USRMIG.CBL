@@ -0,0 +1,250 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. USRMIG.
+000030 AUTHOR. D-SHIFT-SECURITY-TEAM.
+000040 INSTALLATION. CENTRAL-OPS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------------
+000110* 2026-08-09  DWS  ORIGINAL VERSION.  ONE-TIME CONVERSION UTILITY
+000120*                  THAT READS THE OLD LINE SEQUENTIAL users.dat
+000130*                  (USER-NAME A30 + PASSWORD A30 + FAILED-ATTEMPTS
+000140*                  9(2) + IS-LOCKED X(1), 63 BYTES, PLAINTEXT) AND
+000150*                  WRITES A NEW INDEXED users.dat IN THE CURRENT
+000160*                  USER-RECORD LAYOUT (USRREC.CPY), HASHING EACH
+000170*                  STORED PASSWORD WITH A FRESH SALT SO NO
+000180*                  PLAINTEXT PASSWORD SURVIVES THE CONVERSION.
+000190*                  OPERATOR RENAMES THE OLD FILE TO
+000200*                  users.dat.old, RUNS THIS ONCE, THEN LEAVES THE
+000210*                  NEW users.dat IN PLACE FOR CYBRSEC/ACCTUNLK.
+000220*                  THE FIRST RECORD ON THE OLD FILE BECOMES THE
+000230*                  INITIAL ADMINISTRATOR SO THE ADMIN MENU IS
+000240*                  REACHABLE IMMEDIATELY.
+000250*****************************************************************
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT OLD-USER-FILE ASSIGN TO "users.dat.old"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS FS-OLD-USER-FILE-STATUS.
+000330     SELECT USER-FILE ASSIGN TO "users.dat"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS USER-NAME
+000370         FILE STATUS IS FS-USER-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  OLD-USER-FILE.
+000420 01  OLD-USER-RECORD.
+000430     05  OLD-USER-NAME            PIC X(30).
+000440     05  OLD-USER-PASSWORD        PIC X(30).
+000450     05  OLD-USER-FAILED-ATTEMPTS PIC 9(02).
+000460     05  OLD-USER-IS-LOCKED       PIC X(01).
+000470
+000480 FD  USER-FILE.
+000490     COPY "USRREC.CPY".
+000500
+000510 WORKING-STORAGE SECTION.
+000520 01  FS-OLD-USER-FILE-STATUS      PIC X(02) VALUE "00".
+000530     88  FS-OLD-USER-FILE-OK          VALUE "00".
+000540
+000550 01  FS-USER-FILE-STATUS          PIC X(02) VALUE "00".
+000560     88  FS-USER-FILE-OK              VALUE "00".
+000570
+000580 01  CS-FILES-READY-FLAG          PIC X(01) VALUE 'N'.
+000590     88  CS-FILES-READY               VALUE 'Y'.
+000600
+000610 01  CS-EOF-FLAG                  PIC X(01) VALUE 'N'.
+000620     88  CS-END-OF-FILE                VALUE 'Y'.
+000630
+000640 01  CS-FIRST-RECORD-FLAG         PIC X(01) VALUE 'Y'.
+000650     88  CS-IS-FIRST-RECORD           VALUE 'Y'.
+000660
+000670 01  CS-REPORT-TOTALS.
+000680     05  CS-MIGRATED-COUNT        PIC 9(06) VALUE 0.
+000690     05  CS-LOCKED-COUNT          PIC 9(06) VALUE 0.
+000700
+000710 01  CS-HASH-FIELDS.
+000720     05  CS-HASH-SALT             PIC X(08).
+000730     05  CS-HASH-PLAINTEXT        PIC X(30).
+000740     05  CS-HASH-COMBINED         PIC X(38).
+000750     05  CS-HASH-RESULT           PIC 9(10) VALUE 0.
+000760     05  CS-HASH-RESULT-DISPLAY   PIC X(10).
+000770     05  CS-HASH-IDX              PIC 9(02) COMP VALUE 0.
+000780     05  CS-HASH-CHAR             PIC X(01).
+000790     05  CS-HASH-CHAR-VALUE REDEFINES CS-HASH-CHAR
+000800                                  PIC 9(02) USAGE COMP-X.
+000810
+000820 77  CS-NEW-SALT-SOURCE           PIC 9(08).
+000830 77  CS-CURRENT-DATE              PIC 9(08) VALUE 0.
+000840 77  CS-CURRENT-TIME              PIC 9(08) VALUE 0.
+000850
+000860 PROCEDURE DIVISION.
+000870*****************************************************************
+000880* 0000-MAIN-LOGIC.
+000890*****************************************************************
+000900 0000-MAIN-LOGIC.
+000910     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000920     IF NOT CS-FILES-READY
+000930         STOP RUN
+000940     END-IF
+000950
+000960     PERFORM 3000-PROCESS-RECORD THRU 3000-PROCESS-RECORD-EXIT
+000970         UNTIL CS-END-OF-FILE
+000980
+000990     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT
+001000
+001010     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+001020     STOP RUN.
+001030
+001040 1000-INITIALIZE.
+001050     ACCEPT CS-CURRENT-DATE FROM DATE YYYYMMDD
+001060     ACCEPT CS-CURRENT-TIME FROM TIME
+001070     MOVE 'N' TO CS-FILES-READY-FLAG
+001080
+001090     OPEN INPUT OLD-USER-FILE
+001100     IF NOT FS-OLD-USER-FILE-OK
+001110         DISPLAY "Unable to open users.dat.old, file status "
+001120             FS-OLD-USER-FILE-STATUS "."
+001130         DISPLAY "Rename the old flat-file users.dat to "
+001140             "users.dat.old before running this conversion."
+001150         GO TO 1000-INITIALIZE-EXIT
+001160     END-IF
+001170
+001180     OPEN OUTPUT USER-FILE
+001190     IF NOT FS-USER-FILE-OK
+001200         DISPLAY "Unable to open new indexed users.dat, file "
+001210             "status " FS-USER-FILE-STATUS "."
+001220         CLOSE OLD-USER-FILE
+001230         GO TO 1000-INITIALIZE-EXIT
+001240     END-IF
+001250
+001260     MOVE 'Y' TO CS-FILES-READY-FLAG
+001270     PERFORM 2000-READ-OLD-RECORD THRU 2000-READ-OLD-RECORD-EXIT.
+001280 1000-INITIALIZE-EXIT.
+001290     EXIT.
+001300
+001310*****************************************************************
+001320* 2000-READ-OLD-RECORD.
+001330* ONE PHYSICAL READ.  USED BOTH FOR THE PRIMING READ IN
+001340* 1000-INITIALIZE AND AGAIN AT THE BOTTOM OF EACH PASS THROUGH
+001350* 3000-PROCESS-RECORD.
+001360*****************************************************************
+001370 2000-READ-OLD-RECORD.
+001380     READ OLD-USER-FILE
+001390         AT END
+001400             SET CS-END-OF-FILE TO TRUE
+001410     END-READ.
+001420 2000-READ-OLD-RECORD-EXIT.
+001430     EXIT.
+001440
+001450*****************************************************************
+001460* 3000-PROCESS-RECORD.
+001470* CONVERTS ONE OLD-USER-RECORD TO A NEW USER-RECORD: HASHES THE
+001480* STORED PASSWORD WITH A FRESH SALT, SEEDS EVERY FIELD ADDED
+001490* SINCE THE ORIGINAL LAYOUT WITH A SANE DEFAULT, AND MAKES THE
+001500* FIRST RECORD ON THE OLD FILE THE INITIAL ADMINISTRATOR SO THE
+001510* ADMIN MENU IS REACHABLE AS SOON AS THE CONVERSION FINISHES.
+001520*****************************************************************
+001530 3000-PROCESS-RECORD.
+001540     ADD 1 TO CS-MIGRATED-COUNT
+001550     MOVE OLD-USER-NAME TO USER-NAME
+001560
+001570     ACCEPT CS-NEW-SALT-SOURCE FROM TIME
+001580     MOVE CS-NEW-SALT-SOURCE TO CS-HASH-SALT
+001590     MOVE OLD-USER-PASSWORD TO CS-HASH-PLAINTEXT
+001600     PERFORM 7000-HASH-PASSWORD THRU 7000-HASH-PASSWORD-EXIT
+001610     MOVE CS-HASH-RESULT-DISPLAY TO USER-PASSWORD
+001620     MOVE CS-HASH-SALT TO USER-PASSWORD-SALT
+001630
+001640     MOVE OLD-USER-FAILED-ATTEMPTS TO USER-FAILED-ATTEMPTS
+001650     MOVE OLD-USER-IS-LOCKED TO USER-IS-LOCKED
+001660     IF USER-ACCOUNT-LOCKED
+001670         ADD 1 TO CS-LOCKED-COUNT
+001680         MOVE CS-CURRENT-DATE TO USER-LOCKOUT-DATE
+001690         MOVE CS-CURRENT-TIME TO USER-LOCKOUT-TIME
+001700     ELSE
+001710         MOVE 0 TO USER-LOCKOUT-DATE
+001720         MOVE 0 TO USER-LOCKOUT-TIME
+001730     END-IF
+001740
+001750     MOVE SPACES TO USER-SECURITY-QUESTION
+001760     MOVE SPACES TO USER-SECURITY-ANSWER
+001770
+001780     IF CS-IS-FIRST-RECORD
+001790         MOVE 'A' TO USER-ROLE
+001800         MOVE 'N' TO CS-FIRST-RECORD-FLAG
+001810     ELSE
+001820         MOVE 'S' TO USER-ROLE
+001830     END-IF
+001840
+001850     WRITE USER-RECORD
+001860         INVALID KEY
+001870             DISPLAY "Duplicate or invalid username, skipped: "
+001880                 OLD-USER-NAME
+001890     END-WRITE
+001900
+001910     PERFORM 2000-READ-OLD-RECORD THRU 2000-READ-OLD-RECORD-EXIT.
+001920 3000-PROCESS-RECORD-EXIT.
+001930     EXIT.
+001940
+001950*****************************************************************
+001960* 7000-HASH-PASSWORD.
+001970* SAME SALTED-DIGEST ALGORITHM AS CYBRSEC'S 7000-HASH-PASSWORD SO
+001980* A MIGRATED ACCOUNT'S PASSWORD HASHES THE SAME WAY CYBRSEC WILL
+001990* VERIFY IT.  CALLERS MOVE THE SALT AND PLAINTEXT INTO
+002000* CS-HASH-SALT AND CS-HASH-PLAINTEXT BEFORE PERFORMING THIS, THEN
+002010* USE CS-HASH-RESULT-DISPLAY FOR STORAGE.
+002020*****************************************************************
+002030 7000-HASH-PASSWORD.
+002040     MOVE 0 TO CS-HASH-RESULT
+002050     STRING CS-HASH-SALT DELIMITED BY SIZE
+002060            CS-HASH-PLAINTEXT DELIMITED BY SIZE
+002070         INTO CS-HASH-COMBINED
+002080
+002090     PERFORM 7010-HASH-ONE-CHARACTER
+002100         VARYING CS-HASH-IDX FROM 1 BY 1
+002110         UNTIL CS-HASH-IDX > 38
+002120
+002130     MOVE CS-HASH-RESULT TO CS-HASH-RESULT-DISPLAY.
+002140 7000-HASH-PASSWORD-EXIT.
+002150     EXIT.
+002160
+002170 7010-HASH-ONE-CHARACTER.
+002180     MOVE CS-HASH-COMBINED(CS-HASH-IDX:1) TO CS-HASH-CHAR
+002190     COMPUTE CS-HASH-RESULT =
+002200         (CS-HASH-RESULT * 31) + CS-HASH-CHAR-VALUE + 1.
+002210 7010-HASH-ONE-CHARACTER-EXIT.
+002220     EXIT.
+002230
+002240*****************************************************************
+002250* 8000-PRINT-SUMMARY.
+002260*****************************************************************
+002270 8000-PRINT-SUMMARY.
+002280     DISPLAY " "
+002290     DISPLAY "==============================================="
+002300     DISPLAY "    USER FILE CONVERSION SUMMARY"
+002310     DISPLAY "==============================================="
+002320     DISPLAY "Accounts migrated : " CS-MIGRATED-COUNT
+002330     DISPLAY "Accounts locked   : " CS-LOCKED-COUNT
+002340     DISPLAY "==============================================="
+002350     DISPLAY "The first migrated account was made an "
+002360             "administrator so the admin menu is reachable; "
+002370             "use it to promote or demote other accounts.".
+002380 8000-PRINT-SUMMARY-EXIT.
+002390     EXIT.
+002400
+002410*****************************************************************
+002420* 9000-TERMINATE.
+002430*****************************************************************
+002440 9000-TERMINATE.
+002450     CLOSE OLD-USER-FILE
+002460     CLOSE USER-FILE.
+002470 9000-TERMINATE-EXIT.
+002480     EXIT.
+002490
+002500 END PROGRAM USRMIG.
